@@ -3,16 +3,235 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-        01 WS-I PIC 9(5) VALUE 0.
+        01 WS-I PIC 9(7) VALUE 0.
+
+      *> req 020: the busy-loop iteration count is now a runtime
+      *> parameter instead of a hardcoded 50000, so the same compiled
+      *> MAIN can calibrate overhead/noise at several duration scales.
+       01 WS-ITER-ENV   PIC X(7) VALUE SPACES.
+       01 WS-ITER-COUNT PIC 9(7) VALUE 50000.
+
+      *> req 019: repeat the bracketed section COBJOULES_REPEAT_COUNT
+      *> times and report min/max/average/stddev per domain instead of
+      *> trusting one (possibly noisy) reading. Defaults to 1, which
+      *> keeps the original single measure_energy-bracketed behavior
+      *> (and its energy.log entry) unchanged.
+       01 WS-REPEAT-ENV    PIC X(5) VALUE SPACES.
+       01 WS-REPEAT-COUNT  PIC 9(5) VALUE 1.
+       01 WS-REP           PIC 9(5).
+       01 WS-REP-DISP      PIC Z(4)9.
+
+      *> req 039 review fix: each repeat-mode iteration now also
+      *> brackets Busy-Loop with CALL "measure_energy" (labeled per
+      *> iteration) so it lands in energy.log the same way every
+      *> other benchmark's checkpoints do - req 031's checkpoint-
+      *> table wraparound means there is no fixed limit on how many
+      *> times measure_energy can be called in one run, so this is
+      *> safe for any WS-REPEAT-COUNT.
+       01 WS-CP-LABEL-START PIC X(16).
+       01 WS-CP-LABEL-END   PIC X(16).
+
+       01 DOMAIN-BEFORE.
+           05  DOMAIN-COUNT          PIC 9(4) COMP.
+           05  DOMAIN-ENTRY OCCURS 256 TIMES
+                               INDEXED BY DOM-IDX-B.
+               COPY "energydom.cpy".
+
+       01 DOMAIN-AFTER.
+           05  DOMAIN-COUNT          PIC 9(4) COMP.
+           05  DOMAIN-ENTRY OCCURS 256 TIMES
+                               INDEXED BY DOM-IDX-A.
+               COPY "energydom.cpy".
+
+       01 WS-DELTA PIC 9(12) COMP.
+
+       01 STATS-COUNT PIC 9(4) COMP VALUE 0.
+       01 STATS-TABLE.
+           05  STAT-ENTRY OCCURS 256 TIMES INDEXED BY STAT-IDX.
+               10  STAT-NAME   PIC X(24).
+               10  STAT-COUNT  PIC 9(5) COMP VALUE 0.
+               10  STAT-MIN    PIC 9(12) COMP.
+               10  STAT-MAX    PIC 9(12) COMP.
+               10  STAT-SUM    COMP-2 VALUE 0.
+               10  STAT-SUMSQ  COMP-2 VALUE 0.
+
+       01 WS-LOOKUP-NAME PIC X(24).
+       01 WS-STAT-FOUND  PIC 9(1).
+       01 WS-MATCH-IDX   PIC 9(4) COMP.
+
+       01 WS-MEAN     COMP-2.
+       01 WS-VARIANCE COMP-2.
+       01 WS-STDDEV   COMP-2.
+       01 WS-MEAN-DISP    PIC Z(11)9.999.
+       01 WS-STDDEV-DISP  PIC Z(11)9.999.
+       01 WS-MIN-DISP     PIC Z(11)9.
+       01 WS-MAX-DISP     PIC Z(11)9.
+       01 WS-COUNT-DISP   PIC Z(4)9.
 
        PROCEDURE DIVISION.
 
-       CALL 'measure_energy'.
+       MAIN-LOGIC.
+           ACCEPT WS-REPEAT-ENV FROM ENVIRONMENT
+               "COBJOULES_REPEAT_COUNT"
+           IF WS-REPEAT-ENV NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-REPEAT-ENV) TO WS-REPEAT-COUNT
+           END-IF
+           IF WS-REPEAT-COUNT < 1
+               DISPLAY "MAIN: ERROR - COBJOULES_REPEAT_COUNT must be "
+                   "1 or greater"
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-ITER-ENV FROM ENVIRONMENT
+               "COBJOULES_ITERATION_COUNT"
+           IF WS-ITER-ENV NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-ITER-ENV) TO WS-ITER-COUNT
+           END-IF
+           IF WS-ITER-COUNT < 1
+               DISPLAY "MAIN: ERROR - COBJOULES_ITERATION_COUNT must "
+                   "be 1 or greater"
+               STOP RUN
+           END-IF
+
+           IF WS-REPEAT-COUNT = 1
+               CALL 'measure_energy'
+               PERFORM Busy-Loop
+               CALL 'measure_energy'
+           ELSE
+               PERFORM VARYING WS-REP FROM 1 BY 1
+                   UNTIL WS-REP > WS-REPEAT-COUNT
+                   MOVE WS-REP TO WS-REP-DISP
+                   MOVE SPACES TO WS-CP-LABEL-START
+                   STRING "REP" FUNCTION TRIM(WS-REP-DISP) "-START"
+                       DELIMITED BY SIZE INTO WS-CP-LABEL-START
+                   MOVE SPACES TO WS-CP-LABEL-END
+                   STRING "REP" FUNCTION TRIM(WS-REP-DISP) "-END"
+                       DELIMITED BY SIZE INTO WS-CP-LABEL-END
+
+                   CALL "measure_energy" USING WS-CP-LABEL-START
+                   CALL "fetch_energy" USING DOMAIN-BEFORE
+                   PERFORM Busy-Loop
+                   CALL "fetch_energy" USING DOMAIN-AFTER
+                   CALL "measure_energy" USING WS-CP-LABEL-END
+                   PERFORM Accumulate-Deltas
+               END-PERFORM
+               PERFORM Display-Stats
+           END-IF
+
+           STOP RUN.
+
+       Busy-Loop.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ITER-COUNT
+               CONTINUE
+           END-PERFORM
+           .
+
+       Accumulate-Deltas.
+      *> req 039 review fix: RAPL energy_uj counters wrap at
+      *> max_energy_range_uj, so a plain subtraction is wrong once
+      *> DOMAIN-AFTER has wrapped past DOMAIN-BEFORE - same
+      *> wraparound correction as measure_energy's Compute-Raw-Delta
+      *> (req 006), reapplied here since this path reads fetch_energy
+      *> directly instead of going through measure_energy.
+           PERFORM VARYING DOM-IDX-B FROM 1 BY 1
+               UNTIL DOM-IDX-B > DOMAIN-COUNT OF DOMAIN-BEFORE
+               IF DOMAIN-VALUE OF DOMAIN-AFTER (DOM-IDX-B) <
+                       DOMAIN-VALUE OF DOMAIN-BEFORE (DOM-IDX-B)
+                   IF DOMAIN-MAXRANGE OF DOMAIN-BEFORE (DOM-IDX-B) > 0
+                       COMPUTE WS-DELTA =
+                           DOMAIN-MAXRANGE OF DOMAIN-BEFORE (DOM-IDX-B)
+                           - DOMAIN-VALUE OF DOMAIN-BEFORE (DOM-IDX-B)
+                           + DOMAIN-VALUE OF DOMAIN-AFTER (DOM-IDX-B)
+                       DISPLAY "MAIN: WARNING - "
+                           DOMAIN-NAME OF DOMAIN-BEFORE (DOM-IDX-B)
+                           " counter wrapped, delta corrected"
+                   ELSE
+                       MOVE DOMAIN-VALUE OF DOMAIN-AFTER (DOM-IDX-B)
+                           TO WS-DELTA
+                       DISPLAY "MAIN: WARNING - "
+                           DOMAIN-NAME OF DOMAIN-BEFORE (DOM-IDX-B)
+                           " counter appears to have wrapped but no"
+                           " max_energy_range_uj is known - delta"
+                           " may be inaccurate"
+                   END-IF
+               ELSE
+                   COMPUTE WS-DELTA =
+                       DOMAIN-VALUE OF DOMAIN-AFTER (DOM-IDX-B)
+                       - DOMAIN-VALUE OF DOMAIN-BEFORE (DOM-IDX-B)
+               END-IF
+               MOVE DOMAIN-NAME OF DOMAIN-BEFORE (DOM-IDX-B)
+                   TO WS-LOOKUP-NAME
+               PERFORM Find-Or-Add-Stat
+               IF STAT-COUNT (STAT-IDX) = 0
+                   MOVE WS-DELTA TO STAT-MIN (STAT-IDX)
+                   MOVE WS-DELTA TO STAT-MAX (STAT-IDX)
+               ELSE
+                   IF WS-DELTA < STAT-MIN (STAT-IDX)
+                       MOVE WS-DELTA TO STAT-MIN (STAT-IDX)
+                   END-IF
+                   IF WS-DELTA > STAT-MAX (STAT-IDX)
+                       MOVE WS-DELTA TO STAT-MAX (STAT-IDX)
+                   END-IF
+               END-IF
+               ADD WS-DELTA TO STAT-SUM (STAT-IDX)
+               COMPUTE STAT-SUMSQ (STAT-IDX) =
+                   STAT-SUMSQ (STAT-IDX) + WS-DELTA * WS-DELTA
+               ADD 1 TO STAT-COUNT (STAT-IDX)
+           END-PERFORM
+           .
+
+       Find-Or-Add-Stat.
+      *> Same find-or-add-by-name shape as energy_report.cbl's
+      *> Find-Or-Add-Prog (req 015), including the PERFORM VARYING
+      *> capture-index fix for the same early-exit-one-past-the-match
+      *> reason documented there.
+           MOVE 0 TO WS-STAT-FOUND
+           PERFORM VARYING STAT-IDX FROM 1 BY 1
+               UNTIL STAT-IDX > STATS-COUNT OR WS-STAT-FOUND = 1
+               IF STAT-NAME (STAT-IDX) = WS-LOOKUP-NAME
+                   MOVE 1 TO WS-STAT-FOUND
+                   MOVE STAT-IDX TO WS-MATCH-IDX
+               END-IF
+           END-PERFORM
+
+           IF WS-STAT-FOUND = 1
+               SET STAT-IDX TO WS-MATCH-IDX
+           ELSE
+               ADD 1 TO STATS-COUNT
+               SET STAT-IDX TO STATS-COUNT
+               MOVE WS-LOOKUP-NAME TO STAT-NAME (STAT-IDX)
+               MOVE 0 TO STAT-COUNT (STAT-IDX)
+               MOVE 0 TO STAT-SUM (STAT-IDX)
+               MOVE 0 TO STAT-SUMSQ (STAT-IDX)
+           END-IF
+           .
 
-        PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 50000
-         CONTINUE
-        END-PERFORM
+       Display-Stats.
+           DISPLAY "MAIN: energy stats over " WS-REPEAT-COUNT
+               " repeats (uJ per domain)"
+           PERFORM VARYING STAT-IDX FROM 1 BY 1
+               UNTIL STAT-IDX > STATS-COUNT
+               COMPUTE WS-MEAN =
+                   STAT-SUM (STAT-IDX) / STAT-COUNT (STAT-IDX)
+               COMPUTE WS-VARIANCE =
+                   (STAT-SUMSQ (STAT-IDX) / STAT-COUNT (STAT-IDX))
+                   - (WS-MEAN * WS-MEAN)
+               IF WS-VARIANCE < 0
+                   MOVE 0 TO WS-VARIANCE
+               END-IF
+               COMPUTE WS-STDDEV = FUNCTION SQRT(WS-VARIANCE)
 
-       CALL 'measure_energy'.
+               MOVE STAT-MIN (STAT-IDX) TO WS-MIN-DISP
+               MOVE STAT-MAX (STAT-IDX) TO WS-MAX-DISP
+               MOVE WS-MEAN TO WS-MEAN-DISP
+               MOVE WS-STDDEV TO WS-STDDEV-DISP
+               MOVE STAT-COUNT (STAT-IDX) TO WS-COUNT-DISP
 
-       STOP RUN.
+               DISPLAY "  " STAT-NAME (STAT-IDX)
+                   " n=" FUNCTION TRIM(WS-COUNT-DISP)
+                   " min=" FUNCTION TRIM(WS-MIN-DISP)
+                   " max=" FUNCTION TRIM(WS-MAX-DISP)
+                   " avg=" FUNCTION TRIM(WS-MEAN-DISP)
+                   " stddev=" FUNCTION TRIM(WS-STDDEV-DISP)
+           END-PERFORM
+           .
