@@ -29,20 +29,59 @@
            88 EOF       VALUE 'Y'.
            88 NOT-EOF   VALUE 'N'.
 
+      *> WS-PRESENT / WS-CHK-DETAILS / WS-CHK-RC back the req 008
+      *> missing-vs-permission-denied check: CBL_CHECK_FILE_EXIST uses
+      *> stat() rather than open(), so it still reports a file as
+      *> present even when the subsequent OPEN INPUT is denied by
+      *> sysfs permissions - that gap is exactly what distinguishes
+      *> "no such counter" from "counter exists but unreadable".
+       01  WS-PRESENT    PIC 9(1) VALUE 0.
+       01  WS-CHK-DETAILS PIC X(20).
+       01  WS-CHK-RC     PIC 9(9) COMP-5.
+
+      *> req 034: a counter that CBL_CHECK_FILE_EXIST sees as present
+      *> but whose OPEN/READ still fails can be a transient hiccup
+      *> (e.g. a read racing a kernel-side RAPL counter refresh) rather
+      *> than a real access problem - a few immediate retries give that
+      *> kind of brief race a chance to clear before this gets reported
+      *> as WS-EXISTS = 2 (or, worse, treated like a genuinely absent
+      *> domain). Retrying when WS-PRESENT = 0 would just add latency
+      *> to the ordinary "this domain doesn't exist on this host" case,
+      *> so retries only kick in once the file is known to exist.
+       01  WS-MAX-RETRY  PIC 9 VALUE 3.
+       01  WS-RETRY-NUM  PIC 9 VALUE 0.
+
        LINKAGE SECTION.
        01  WS-FILENAME PIC X(100).
 
        01  WS-NAMEPATH PIC X(100).
+      *> WS-EXISTS: 0 = counter not found, 1 = counter read ok,
+      *> 2 = counter exists but could not be opened/read (permission
+      *> denied or similar sysfs access restriction).
        01  WS-EXISTS PIC 9(1).
        01  WS-VALUE PIC 9(12).
 
+       PROCEDURE DIVISION USING WS-FILENAME WS-EXISTS WS-NAMEPATH
+               WS-VALUE.
 
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-FILENAME WS-CHK-DETAILS
+               RETURNING WS-CHK-RC
+           IF WS-CHK-RC = 0
+               MOVE 1 TO WS-PRESENT
+           ELSE
+               MOVE 0 TO WS-PRESENT
+           END-IF
 
-       PROCEDURE DIVISION USING WS-FILENAME WS-EXISTS WS-NAMEPATH
-       WS-VALUE.
-           
            OPEN INPUT COUNTER-FILE
-      *    
+
+           IF FS-STATUS NOT = "00" AND WS-PRESENT = 1
+               PERFORM VARYING WS-RETRY-NUM FROM 1 BY 1
+                   UNTIL WS-RETRY-NUM > WS-MAX-RETRY
+                       OR FS-STATUS = "00"
+                   OPEN INPUT COUNTER-FILE
+               END-PERFORM
+           END-IF
+      *
            IF FS-STATUS = "00"
                READ COUNTER-FILE
                    NOT AT END
@@ -50,9 +89,17 @@
                        MOVE FILE-RECORD TO WS-VALUE
                    AT END
                        MOVE 0 TO WS-EXISTS
-           ELSE 
-               MOVE 0 TO WS-EXISTS
-               
+           ELSE
+               IF WS-PRESENT = 1
+                   MOVE 2 TO WS-EXISTS
+                   DISPLAY "read_counter: WARNING - "
+                       WS-FILENAME
+                       " exists but could not be read after "
+                       WS-MAX-RETRY " retries (status "
+                       FS-STATUS "), check permissions"
+               ELSE
+                   MOVE 0 TO WS-EXISTS
+               END-IF
            END-IF
 
            MOVE SPACES TO WS-FILENAME
