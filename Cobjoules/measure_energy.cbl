@@ -4,40 +4,621 @@
        DATE-WRITTEN.  18/05/2025.
        DATE-COMPILED. 18/05/2025.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENERGY-LOG-FILE ASSIGN TO "energy.log"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS LOG-FS.
+
+      *> req 021: a durable record of threshold breaches, same LINE
+      *> SEQUENTIAL append pattern as ENERGY-LOG-FILE above.
+           SELECT ALERT-LOG-FILE ASSIGN TO "energy-alerts.log"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ALERT-FS.
+
+      *> req 030: /proc/self/stat's "processor" field reports which
+      *> CPU this process last ran on, read fresh at every checkpoint
+      *> so a reading that looks off can be checked against whether
+      *> the process actually migrated packages in between.
+           SELECT STAT-FILE ASSIGN TO "/proc/self/stat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS STAT-FS.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD  ENERGY-LOG-FILE.
+      *> widened from X(80) for req 015's PROGRAM-NAME field, then
+      *> X(140) for req 022's DOMAIN-SYSPATH field, then X(260) for
+      *> req 030's CPU/package-affinity fields, then X(280) for
+      *> req 036's WORKLOAD field - the previous widths were already
+      *> tight given the fields already in the line, and relied on
+      *> STRING silently truncating on overflow.
+           01  LOG-RECORD PIC X(280).
+
+           FD  ALERT-LOG-FILE.
+           01  ALERT-RECORD PIC X(260).
+
+           FD  STAT-FILE.
+           01  STAT-RECORD PIC X(400).
+
            WORKING-STORAGE SECTION.
+           01  LOG-FS PIC XX.
+           01  ALERT-FS PIC XX.
+           01  STAT-FS PIC XX.
+
+      *> req 021: COBJOULES_ALERT_THRESHOLD_J is a per-host joules
+      *> ceiling (the RAPL "psys" budget varies by machine) - any
+      *> domain's delta over it gets flagged instead of only ever
+      *> being display-only. Unset/blank leaves alerting off, since
+      *> most hosts have no configured budget yet.
+           01  WS-ALERT-ENV PIC X(15) VALUE SPACES.
+           01  WS-ALERT-THRESHOLD PIC 9(9)V9(6) COMP-3 VALUE 0.
+           01  WS-ALERT-FLAG PIC X VALUE 'N'.
+               88  ALERT-ENABLED VALUE 'Y'.
+               88  ALERT-DISABLED VALUE 'N'.
+
+      *> Checkpoints are retained independently instead of being
+      *> overwritten by a start/end toggle, so a caller can take more
+      *> than two readings per run (e.g. setup phase vs. main phase).
+      *> req 031: once WS-MAX-CP checkpoints have been taken, the table
+      *> now wraps back to slot 1 rather than refusing further calls -
+      *> a periodic-sampling caller (e.g. nbody's simulate paragraph
+      *> taking an energy reading every K timesteps across a long run)
+      *> can easily exceed WS-MAX-CP calls in one run, and only the
+      *> immediately-previous checkpoint is ever compared against, so
+      *> recycling old slots once their delta has been logged is safe.
+           01  WS-MAX-CP PIC 9(2) VALUE 10.
+           01  WS-CP-COUNT PIC 9(2) VALUE 0.
+           01  WS-CP-COUNT-DISP PIC Z9 USAGE DISPLAY.
+      *> 'Y' once at least one checkpoint has been taken since the last
+      *> WS-RESET (or program start) - distinct from WS-CP-COUNT > 1
+      *> because wraparound means WS-CP-COUNT can read back down to 1
+      *> even though a previous checkpoint genuinely exists.
+           01  WS-HAVE-PREV PIC X VALUE 'N'.
+               88  HAVE-PREV-CP VALUE 'Y'.
+
+      *> req 024: a checkpoint taken with the (OPTIONAL) WS-BASELINE
+      *> linkage arg set to "Y" is an idle-sampling checkpoint, not a
+      *> workload one - when two of them land back to back, the pair
+      *> is treated as a quiet-period sample instead of a normal
+      *> benchmark delta (see ComputeBaseline/ReportDelta).
+           01  WS-CP-IS-BASELINE OCCURS 10 TIMES PIC X(1) VALUE 'N'.
+           01  WS-BASELINE-CAPTURED PIC X VALUE 'N'.
+               88  BASELINE-READY VALUE 'Y'.
+
+      *> Per-domain steady-state draw rate (uJ/sec) measured across the
+      *> idle-sampling checkpoints, subtracted from later workload
+      *> deltas so the reported number reflects the workload's own
+      *> consumption rather than shared-host background noise. Keyed
+      *> by domain name (not position) since domain ordering only
+      *> needs to match fetch_energy's own, not any prior checkpoint's.
+           01  WS-MAX-BASE-DOM PIC 9(2) VALUE 30.
+           01  WS-BASE-DOM-COUNT PIC 9(2) VALUE 0.
+           01  BASE-DOM-TABLE.
+               05  BASE-DOM-ENTRY OCCURS 30 TIMES
+                                   INDEXED BY BASE-IDX.
+                   10  BASE-DOM-NAME PIC X(24).
+                   10  BASE-DOM-RATE PIC S9(9)V9(6) COMP-3.
+           01  WS-BASELINE-ADJ PIC S9(12) COMP-3 VALUE 0.
+
+      *> COBJOULES_RUN_ID lets a batch driver (req 009) tag every
+      *> measure_energy call it fans out across the evaluation suite
+      *> with one shared run identifier, so the log can later be
+      *> grouped back into a single overnight sweep.
+           01  WS-RUN-ID PIC X(21) VALUE SPACES.
+
+      *> COBJOULES_PROGRAM_NAME (req 015) lets each evaluation/scripts
+      *> program tag its own measure_energy calls with its own name,
+      *> the same way COBJOULES_RUN_ID tags a whole batch_driver sweep,
+      *> so a consolidated report can group the log back out by
+      *> benchmark program.
+           01  WS-PROG-NAME PIC X(20) VALUE SPACES.
+
+      *> COBJOULES_WORKLOAD_SIZE (req 036) lets each evaluation/scripts
+      *> program report how much "work" its run did (itemArrayCount,
+      *> a-lim, bodies*timesteps, etc.) alongside the energy delta, the
+      *> same env-tag idiom COBJOULES_PROGRAM_NAME (req 015) already
+      *> uses, so a consolidated report can divide delta energy by this
+      *> figure instead of only comparing raw joules across runs that
+      *> did different amounts of work. Logged verbatim (not
+      *> interpreted numerically here) since different programs' units
+      *> aren't comparable anyway; "N/A" when a program hasn't been
+      *> updated to set it.
+           01  WS-WORKLOAD-ENV PIC X(12) VALUE SPACES.
 
            01 ENERGY.
-           05  ENERGY-DATA OCCURS 2 TIMES.
-               10  DOMAIN-COUNT          PIC 9(2) COMP.
-               10  DOMAIN-ENTRY OCCURS 20 TIMES
+           05  ENERGY-DATA OCCURS 10 TIMES.
+               10  DOMAIN-COUNT          PIC 9(4) COMP.
+               10  DOMAIN-ENTRY OCCURS 256 TIMES
                                    INDEXED BY DOM-IDX.
-                            
-                   15  DOMAIN-NAME       PIC X(10).
-                   15  DOMAIN-VALUE      PIC 9(12) COMP.
-           01 FLAG PIC 9(1) VALUE 0.
+                   COPY "energydom.cpy" REPLACING ==10== BY ==15==.
+
+           01 CP-LABEL OCCURS 10 TIMES PIC X(16).
+
            01 TEMP PIC 9(12) COMP.
+           01 TEMP-DISP PIC Z(11)9 USAGE DISPLAY.
+
+      *> req 018: human-readable unit conversion alongside the raw uJ
+      *> figure - 1 J = 1,000,000 uJ, 1 Wh = 3600 J.
+           01 WS-JOULES PIC 9(9)V9(6) COMP-3.
+           01 WS-JOULES-DISP PIC Z(8)9.9(6) USAGE DISPLAY.
+           01 WS-WATTHOURS PIC 9(9)V9(6) COMP-3.
+           01 WS-WATTHOURS-DISP PIC Z(8)9.9(6) USAGE DISPLAY.
+
+           01 WS-SNAP-TS OCCURS 10 TIMES PIC X(21).
+           01 WS-EPOCH-SECS OCCURS 10 TIMES PIC 9(10)V99 COMP-3.
+           01 WS-ELAPSED-SEC PIC 9(8)V99 COMP-3.
+           01 WS-ELAPSED-DISP PIC Z(7)9.99 USAGE DISPLAY.
+           01 WS-DATE8 PIC 9(8).
+           01 WS-PREV-CP PIC 9(2).
+
+      *> req 030: OS-reported CPU/package affinity captured at each
+      *> checkpoint, independent of fetch_energy's own RAPL domain/
+      *> package indexing - lets a caller tell whether a reading that
+      *> looks off is the process having been rescheduled onto a
+      *> different package mid-benchmark on a non-pinned shared host,
+      *> rather than a real workload difference.
+           01 WS-CP-CPU OCCURS 10 TIMES PIC 9(5) VALUE 0.
+           01 WS-CP-PKGID OCCURS 10 TIMES PIC 9(5) VALUE 0.
+      *> 'Y' once /proc/self/stat and the matching sysfs topology file
+      *> were both read successfully for this checkpoint - left 'N' on
+      *> a platform without procfs/sysfs rather than reporting a false
+      *> migration.
+           01 WS-CP-AFFINITY-KNOWN OCCURS 10 TIMES PIC X VALUE 'N'.
 
-       PROCEDURE DIVISION.
+           01 WS-STAT-PTR PIC 9(4) COMP VALUE 1.
+           01 WS-STAT-WORD PIC X(20).
+           01 WS-STAT-FIELDNO PIC 9(3) VALUE 0.
+           01 WS-CPU-DISP PIC Z(4)9 USAGE DISPLAY.
+           01 WS-TOPO-PATH PIC X(100).
+           01 WS-TOPO-EXISTS PIC 9(1).
+           01 WS-TOPO-NAMEPATH PIC X(100).
+           01 WS-TOPO-VALUE PIC 9(12).
 
-           IF FLAG = 0
-               CALL "fetch_energy" USING ENERGY-DATA(1)
-               MOVE 1 TO FLAG
-           ELSE 
-               CALL "fetch_energy" USING ENERGY-DATA(2)
+           01 WS-CP-CPU-DISP PIC Z(4)9 USAGE DISPLAY.
+           01 WS-CP-PKGID-DISP PIC Z(4)9 USAGE DISPLAY.
+           01 WS-AFFINITY-MIGRATED PIC X(3) VALUE SPACES.
 
-               PERFORM VARYING DOM-IDX FROM 1 BY 1
-                   UNTIL DOM-IDX > DOMAIN-COUNT(1)
-                   MOVE DOMAIN-VALUE(2,DOM-IDX) TO TEMP
-                   COMPUTE TEMP = TEMP - DOMAIN-VALUE(1,DOM-IDX)
+       LINKAGE SECTION.
+       01  WS-CP-LABEL PIC X(16).
+       01  WS-RESET     PIC X(1).
+       01  WS-BASELINE-PARAM PIC X(1).
 
-                   DISPLAY "Domain: " DOMAIN-NAME(1,DOM-IDX) 
-                       " Energy: " TEMP
-               END-PERFORM
-               MOVE 0 TO FLAG
+       PROCEDURE DIVISION USING OPTIONAL WS-CP-LABEL
+                                OPTIONAL WS-RESET
+                                OPTIONAL WS-BASELINE-PARAM.
+
+           ACCEPT WS-RUN-ID FROM ENVIRONMENT "COBJOULES_RUN_ID"
+           ACCEPT WS-PROG-NAME FROM ENVIRONMENT "COBJOULES_PROGRAM_NAME"
+           IF WS-PROG-NAME = SPACES
+               MOVE "UNKNOWN" TO WS-PROG-NAME
+           END-IF
+
+           ACCEPT WS-WORKLOAD-ENV FROM ENVIRONMENT
+               "COBJOULES_WORKLOAD_SIZE"
+           IF WS-WORKLOAD-ENV = SPACES
+               MOVE "N/A" TO WS-WORKLOAD-ENV
+           END-IF
+
+           ACCEPT WS-ALERT-ENV FROM ENVIRONMENT
+               "COBJOULES_ALERT_THRESHOLD_J"
+           IF WS-ALERT-ENV NOT = SPACES
+               COMPUTE WS-ALERT-THRESHOLD =
+                   FUNCTION NUMVAL(WS-ALERT-ENV)
+               SET ALERT-ENABLED TO TRUE
+           END-IF
+
+      *> WS-RESET is OPTIONAL and most call sites (array_concat,
+      *> bubble_sort, insertionsort, test.cbl) don't pass it at all -
+      *> referencing an omitted OPTIONAL linkage item directly
+      *> dereferences a null address, so it has to be guarded with
+      *> "IS OMITTED" rather than compared straight to "Y".
+           IF WS-RESET IS NOT OMITTED
+               IF WS-RESET = "Y"
+                   MOVE 0 TO WS-CP-COUNT
+                   MOVE 'N' TO WS-HAVE-PREV
+               END-IF
+           END-IF
+
+      *> req 031: wrap back to slot 1 instead of refusing the call once
+      *> the table fills - see the WS-MAX-CP comment above.
+           IF WS-CP-COUNT >= WS-MAX-CP
+               MOVE 0 TO WS-CP-COUNT
            END-IF
+           ADD 1 TO WS-CP-COUNT
+
+           IF WS-BASELINE-PARAM IS NOT OMITTED
+                   AND WS-BASELINE-PARAM = "Y"
+               MOVE 'Y' TO WS-CP-IS-BASELINE(WS-CP-COUNT)
+           ELSE
+               MOVE 'N' TO WS-CP-IS-BASELINE(WS-CP-COUNT)
+           END-IF
+
+           IF WS-CP-LABEL IS OMITTED OR WS-CP-LABEL = SPACES
+               MOVE WS-CP-COUNT TO WS-CP-COUNT-DISP
+      *> CP-LABEL is a WORKING-STORAGE table with no VALUE clause, so
+      *> an element's bytes past whatever STRING last wrote there are
+      *> not reliably space-filled (same uninitialized-memory hazard
+      *> as LOG-RECORD/ALERT-RECORD below, just one level up) - a
+      *> leftover non-space byte here gets carried into every STRING
+      *> that reads this element DELIMITED BY SPACE downstream, and
+      *> LINE SEQUENTIAL WRITE rejects it with file status "71".
+               MOVE SPACES TO CP-LABEL(WS-CP-COUNT)
+               STRING "CP" DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-CP-COUNT-DISP)
+                          DELIMITED BY SIZE
+                   INTO CP-LABEL(WS-CP-COUNT)
+           ELSE
+               MOVE WS-CP-LABEL TO CP-LABEL(WS-CP-COUNT)
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-SNAP-TS(WS-CP-COUNT)
+           CALL "fetch_energy" USING ENERGY-DATA(WS-CP-COUNT)
+           PERFORM ComputeEpochSecs
+           PERFORM Capture-Affinity
+
+           IF HAVE-PREV-CP
+               IF WS-CP-COUNT = 1
+                   MOVE WS-MAX-CP TO WS-PREV-CP
+               ELSE
+                   COMPUTE WS-PREV-CP = WS-CP-COUNT - 1
+               END-IF
+               IF WS-CP-IS-BASELINE(WS-CP-COUNT) = 'Y'
+                       AND WS-CP-IS-BASELINE(WS-PREV-CP) = 'Y'
+                   PERFORM ComputeBaseline
+               ELSE
+                   PERFORM ReportDelta
+               END-IF
+           END-IF
+           MOVE 'Y' TO WS-HAVE-PREV
+
+           GOBACK.
+
+       ComputeEpochSecs.
+      *> Converts the just-captured CURRENT-DATE timestamp for the
+      *> current checkpoint into a seconds-since-epoch figure so any
+      *> two checkpoints can be subtracted to get elapsed wall time.
+           MOVE WS-SNAP-TS(WS-CP-COUNT)(1:8) TO WS-DATE8
+           COMPUTE WS-EPOCH-SECS(WS-CP-COUNT) =
+               FUNCTION INTEGER-OF-DATE(WS-DATE8) * 86400
+               + FUNCTION NUMVAL(WS-SNAP-TS(WS-CP-COUNT)(9:2)) * 3600
+               + FUNCTION NUMVAL(WS-SNAP-TS(WS-CP-COUNT)(11:2)) * 60
+               + FUNCTION NUMVAL(WS-SNAP-TS(WS-CP-COUNT)(13:2))
+               + FUNCTION NUMVAL(WS-SNAP-TS(WS-CP-COUNT)(15:2)) / 100
+           .
+
+       Capture-Affinity.
+           MOVE 0 TO WS-CP-CPU(WS-CP-COUNT)
+           MOVE 0 TO WS-CP-PKGID(WS-CP-COUNT)
+           MOVE 'N' TO WS-CP-AFFINITY-KNOWN(WS-CP-COUNT)
+
+           OPEN INPUT STAT-FILE
+           IF STAT-FS = "00"
+               READ STAT-FILE
+                   NOT AT END
+                       PERFORM Parse-Stat-Cpu
+               END-READ
+               CLOSE STAT-FILE
+           END-IF
+           .
+
+       Parse-Stat-Cpu.
+      *> /proc/self/stat's 39th space-delimited field (1-indexed) is
+      *> the CPU core the kernel last scheduled this process on - the
+      *> comm field (field 2) is parenthesized and could itself
+      *> contain a space, but this suite's own process names never
+      *> do, so walking the line word by word on plain spaces is safe
+      *> here. UNSTRING's WITH POINTER clause lets each call pick up
+      *> scanning where the last one left off instead of needing 39
+      *> INTO targets.
+           MOVE 1 TO WS-STAT-PTR
+           MOVE 0 TO WS-STAT-FIELDNO
+           PERFORM UNTIL WS-STAT-FIELDNO = 39
+                   OR WS-STAT-PTR > LENGTH OF STAT-RECORD
+               MOVE SPACES TO WS-STAT-WORD
+               UNSTRING STAT-RECORD DELIMITED BY SPACE
+                   INTO WS-STAT-WORD
+                   WITH POINTER WS-STAT-PTR
+               END-UNSTRING
+               ADD 1 TO WS-STAT-FIELDNO
+           END-PERFORM
+
+           IF WS-STAT-FIELDNO = 39
+                   AND FUNCTION TRIM(WS-STAT-WORD) IS NUMERIC
+               COMPUTE WS-CP-CPU(WS-CP-COUNT) =
+                   FUNCTION NUMVAL(FUNCTION TRIM(WS-STAT-WORD))
+               MOVE 'Y' TO WS-CP-AFFINITY-KNOWN(WS-CP-COUNT)
+               PERFORM Lookup-Package-For-Cpu
+           END-IF
+           .
+
+       Lookup-Package-For-Cpu.
+           MOVE WS-CP-CPU(WS-CP-COUNT) TO WS-CPU-DISP
+           MOVE SPACES TO WS-TOPO-PATH
+           STRING "/sys/devices/system/cpu/cpu" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CPU-DISP) DELIMITED BY SIZE
+                  "/topology/physical_package_id" DELIMITED BY SIZE
+               INTO WS-TOPO-PATH
+
+           CALL "read_counter" USING WS-TOPO-PATH WS-TOPO-EXISTS
+               WS-TOPO-NAMEPATH WS-TOPO-VALUE
+           IF WS-TOPO-EXISTS = 1
+               MOVE WS-TOPO-VALUE TO WS-CP-PKGID(WS-CP-COUNT)
+           END-IF
+           .
+
+       Compute-Raw-Delta.
+      *> Intel RAPL energy_uj counters wrap at max_energy_range_uj.
+      *> A current reading lower than the previous one means the
+      *> counter wrapped in between, so the raw subtraction has to be
+      *> corrected using the domain's max range rather than taken as
+      *> an (unsigned, so wrongly large) negative-turned-positive delta.
+      *>
+      *> Shared by ReportDelta and ComputeBaseline (req 024) - both
+      *> need the same wraparound-corrected raw delta between
+      *> WS-PREV-CP and WS-CP-COUNT for the domain at DOM-IDX, they
+      *> just do different things with it afterward.
+           IF DOMAIN-VALUE(WS-CP-COUNT,DOM-IDX) <
+                   DOMAIN-VALUE(WS-PREV-CP,DOM-IDX)
+               IF DOMAIN-MAXRANGE(WS-PREV-CP,DOM-IDX) > 0
+                   COMPUTE TEMP =
+                       DOMAIN-MAXRANGE(WS-PREV-CP,DOM-IDX)
+                       - DOMAIN-VALUE(WS-PREV-CP,DOM-IDX)
+                       + DOMAIN-VALUE(WS-CP-COUNT,DOM-IDX)
+                   DISPLAY "measure_energy: WARNING - "
+                       DOMAIN-NAME(WS-PREV-CP,DOM-IDX)
+                       " counter wrapped, delta corrected"
+               ELSE
+                   MOVE DOMAIN-VALUE(WS-CP-COUNT,DOM-IDX) TO TEMP
+                   DISPLAY "measure_energy: WARNING - "
+                       DOMAIN-NAME(WS-PREV-CP,DOM-IDX)
+                       " counter appears to have wrapped but no"
+                       " max_energy_range_uj is known - delta"
+                       " may be inaccurate"
+               END-IF
+           ELSE
+               MOVE DOMAIN-VALUE(WS-CP-COUNT,DOM-IDX) TO TEMP
+               COMPUTE TEMP =
+                   TEMP - DOMAIN-VALUE(WS-PREV-CP,DOM-IDX)
+           END-IF
+           .
+
+       ComputeBaseline.
+      *> req 024: WS-PREV-CP and WS-CP-COUNT are both idle-sampling
+      *> checkpoints (tagged via the WS-BASELINE-PARAM linkage arg) -
+      *> measure the steady-state per-domain draw rate across the
+      *> quiet period between them instead of reporting/logging a
+      *> workload delta. Later workload checkpoints pick the rate back
+      *> up in ReportDelta via Lookup-Baseline-Rate.
+           COMPUTE WS-ELAPSED-SEC =
+               WS-EPOCH-SECS(WS-CP-COUNT) - WS-EPOCH-SECS(WS-PREV-CP)
+
+           PERFORM VARYING DOM-IDX FROM 1 BY 1
+               UNTIL DOM-IDX > DOMAIN-COUNT(WS-PREV-CP)
+               PERFORM Compute-Raw-Delta
+               PERFORM Find-Or-Add-Base-Dom
+                   THRU Find-Or-Add-Base-Dom-Exit
+               IF WS-ELAPSED-SEC > 0
+                   COMPUTE BASE-DOM-RATE(BASE-IDX) =
+                       TEMP / WS-ELAPSED-SEC
+               END-IF
+           END-PERFORM
+
+           SET BASELINE-READY TO TRUE
+           MOVE WS-ELAPSED-SEC TO WS-ELAPSED-DISP
+           DISPLAY "measure_energy: idle baseline captured over "
+               FUNCTION TRIM(WS-ELAPSED-DISP) "s quiet period ("
+               WS-BASE-DOM-COUNT " domains)"
+           .
+
+       Find-Or-Add-Base-Dom.
+      *> Same find-or-add-by-name pattern energy_report.cbl's
+      *> Find-Or-Add-Prog uses - a later idle-sampling pair re-measures
+      *> (overwrites) the same domain's rate rather than duplicating
+      *> its row, so a caller can sample more than one quiet window.
+           PERFORM VARYING BASE-IDX FROM 1 BY 1
+               UNTIL BASE-IDX > WS-BASE-DOM-COUNT
+               IF BASE-DOM-NAME(BASE-IDX) =
+                       DOMAIN-NAME(WS-PREV-CP,DOM-IDX)
+                   GO TO Find-Or-Add-Base-Dom-Exit
+               END-IF
+           END-PERFORM
+
+           IF WS-BASE-DOM-COUNT >= WS-MAX-BASE-DOM
+               DISPLAY "measure_energy: WARNING - baseline domain "
+                   "table full (" WS-MAX-BASE-DOM "), dropping "
+                   DOMAIN-NAME(WS-PREV-CP,DOM-IDX)
+               SET BASE-IDX TO WS-MAX-BASE-DOM
+           ELSE
+               ADD 1 TO WS-BASE-DOM-COUNT
+               SET BASE-IDX TO WS-BASE-DOM-COUNT
+               MOVE DOMAIN-NAME(WS-PREV-CP,DOM-IDX) TO
+                   BASE-DOM-NAME(BASE-IDX)
+           END-IF
+           .
+       Find-Or-Add-Base-Dom-Exit.
+           EXIT.
+
+       Lookup-Baseline-Rate.
+      *> Defaults WS-BASELINE-ADJ to 0 (no adjustment) when the
+      *> baseline sampling never saw this domain name.
+           MOVE 0 TO WS-BASELINE-ADJ
+           PERFORM VARYING BASE-IDX FROM 1 BY 1
+               UNTIL BASE-IDX > WS-BASE-DOM-COUNT
+               IF BASE-DOM-NAME(BASE-IDX) =
+                       DOMAIN-NAME(WS-PREV-CP,DOM-IDX)
+                   COMPUTE WS-BASELINE-ADJ =
+                       BASE-DOM-RATE(BASE-IDX) * WS-ELAPSED-SEC
+               END-IF
+           END-PERFORM
+           .
+
+       ReportDelta.
+      *> Reports (and logs) the delta between the previous checkpoint
+      *> and the one just taken.
+           COMPUTE WS-ELAPSED-SEC =
+               WS-EPOCH-SECS(WS-CP-COUNT) - WS-EPOCH-SECS(WS-PREV-CP)
+           MOVE WS-ELAPSED-SEC TO WS-ELAPSED-DISP
+
+      *> req 030: flag a package migration between the two checkpoints
+      *> this delta spans - "N/A" when either checkpoint's affinity
+      *> could not be read rather than guessing.
+           MOVE "N/A" TO WS-AFFINITY-MIGRATED
+           IF WS-CP-AFFINITY-KNOWN(WS-PREV-CP) = 'Y'
+                   AND WS-CP-AFFINITY-KNOWN(WS-CP-COUNT) = 'Y'
+               IF WS-CP-PKGID(WS-PREV-CP) NOT = WS-CP-PKGID(WS-CP-COUNT)
+                   MOVE "YES" TO WS-AFFINITY-MIGRATED
+                   DISPLAY "measure_energy: WARNING - process ran on "
+                       "package " WS-CP-PKGID(WS-PREV-CP) " at "
+                       CP-LABEL(WS-PREV-CP) " but package "
+                       WS-CP-PKGID(WS-CP-COUNT) " at "
+                       CP-LABEL(WS-CP-COUNT)
+                       " - this delta may span packages and be "
+                       "misleading"
+               ELSE
+                   MOVE "NO" TO WS-AFFINITY-MIGRATED
+               END-IF
+           END-IF
+           MOVE WS-CP-CPU(WS-CP-COUNT) TO WS-CP-CPU-DISP
+           MOVE WS-CP-PKGID(WS-CP-COUNT) TO WS-CP-PKGID-DISP
+
+           OPEN EXTEND ENERGY-LOG-FILE
+           IF LOG-FS = "05" OR LOG-FS = "35"
+               OPEN OUTPUT ENERGY-LOG-FILE
+           END-IF
+
+           PERFORM VARYING DOM-IDX FROM 1 BY 1
+               UNTIL DOM-IDX > DOMAIN-COUNT(WS-PREV-CP)
+
+               PERFORM Compute-Raw-Delta
+
+      *> req 024: once an idle baseline has been captured, subtract
+      *> this domain's steady-state draw (rate * elapsed time) from
+      *> the raw delta before it's reported/logged, so shared-host
+      *> background load doesn't get attributed to the workload. A
+      *> domain the baseline sampling never saw has no rate entry and
+      *> WS-BASELINE-ADJ comes back 0, so it is left unadjusted.
+               IF BASELINE-READY
+                   PERFORM Lookup-Baseline-Rate
+                   IF WS-BASELINE-ADJ > 0
+                       IF WS-BASELINE-ADJ >= TEMP
+                           MOVE 0 TO TEMP
+                       ELSE
+                           COMPUTE TEMP = TEMP - WS-BASELINE-ADJ
+                       END-IF
+                   END-IF
+               END-IF
+
+               COMPUTE WS-JOULES = TEMP / 1000000
+               COMPUTE WS-WATTHOURS = WS-JOULES / 3600
+               MOVE WS-JOULES TO WS-JOULES-DISP
+               MOVE WS-WATTHOURS TO WS-WATTHOURS-DISP
+
+               IF ALERT-ENABLED AND WS-JOULES > WS-ALERT-THRESHOLD
+                   DISPLAY "measure_energy: ALERT - "
+                       DOMAIN-NAME(WS-PREV-CP,DOM-IDX)
+                       " used " FUNCTION TRIM(WS-JOULES-DISP)
+                       " J, over the "
+                       FUNCTION TRIM(WS-ALERT-ENV) " J threshold"
+                   PERFORM Log-Alert
+               END-IF
+
+               DISPLAY CP-LABEL(WS-PREV-CP) "->"
+                   CP-LABEL(WS-CP-COUNT)
+                   " Domain: " DOMAIN-NAME(WS-PREV-CP,DOM-IDX)
+                   " Energy: " TEMP " uJ ("
+                   FUNCTION TRIM(WS-JOULES-DISP) " J, "
+                   FUNCTION TRIM(WS-WATTHOURS-DISP) " Wh)"
+                   " Elapsed(s): " FUNCTION TRIM(WS-ELAPSED-DISP)
+
+               MOVE TEMP TO TEMP-DISP
+      *> LOG-RECORD is an FD record, so GnuCOBOL does not space-fill
+      *> it the way a WORKING-STORAGE item with no VALUE would be
+      *> implicitly treated on first reference - whatever was in that
+      *> memory before stays there past the STRING's pointer. Without
+      *> this clear, LINE SEQUENTIAL's WRITE rejects the leftover
+      *> uninitialized bytes with file status "71" (invalid
+      *> character) and the record never reaches energy.log.
+               MOVE SPACES TO LOG-RECORD
+               STRING FUNCTION TRIM(WS-RUN-ID) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      CP-LABEL(WS-PREV-CP) DELIMITED BY SPACE
+                      "->" DELIMITED BY SIZE
+                      CP-LABEL(WS-CP-COUNT) DELIMITED BY SPACE
+                      "," DELIMITED BY SIZE
+      *> DOMAIN-NAME is a space-padded PIC X(24); DELIMITED BY SPACE
+      *> (rather than SIZE) trims the padding instead of burning 24
+      *> bytes of LOG-RECORD on every line.
+                      DOMAIN-NAME(WS-PREV-CP,DOM-IDX)
+                          DELIMITED BY SPACE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM(TEMP-DISP) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      WS-SNAP-TS(WS-CP-COUNT) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-ELAPSED-DISP)
+                          DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-PROG-NAME) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+      *> req 022: the sysfs path this domain's reading actually came
+      *> from, for audit purposes.
+                      FUNCTION TRIM(
+                          DOMAIN-SYSPATH(WS-PREV-CP,DOM-IDX))
+                          DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+      *> req 030: the CPU/package the process was actually running on
+      *> when this (the later) checkpoint was taken, plus whether that
+      *> package differs from the one at the earlier checkpoint.
+                      FUNCTION TRIM(WS-CP-CPU-DISP) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-CP-PKGID-DISP) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-AFFINITY-MIGRATED)
+                          DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+      *> req 036: the workload-size figure (if any) this program's
+      *> run reported via COBJOULES_WORKLOAD_SIZE.
+                      FUNCTION TRIM(WS-WORKLOAD-ENV)
+                          DELIMITED BY SIZE
+                   INTO LOG-RECORD
+               WRITE LOG-RECORD
+           END-PERFORM
+
+           CLOSE ENERGY-LOG-FILE
+           .
+
+       Log-Alert.
+           OPEN EXTEND ALERT-LOG-FILE
+           IF ALERT-FS = "05" OR ALERT-FS = "35"
+               OPEN OUTPUT ALERT-LOG-FILE
+           END-IF
+
+           MOVE SPACES TO ALERT-RECORD
+           STRING FUNCTION TRIM(WS-RUN-ID) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  CP-LABEL(WS-PREV-CP) DELIMITED BY SPACE
+                  "->" DELIMITED BY SIZE
+                  CP-LABEL(WS-CP-COUNT) DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  DOMAIN-NAME(WS-PREV-CP,DOM-IDX) DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-JOULES-DISP) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ALERT-ENV) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-SNAP-TS(WS-CP-COUNT) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-PROG-NAME) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(
+                      DOMAIN-SYSPATH(WS-PREV-CP,DOM-IDX))
+                      DELIMITED BY SIZE
+               INTO ALERT-RECORD
+           WRITE ALERT-RECORD
+
+           CLOSE ALERT-LOG-FILE
+           .
 
-           GOBACK.         
-       
        EXIT PROGRAM.
-       
\ No newline at end of file
