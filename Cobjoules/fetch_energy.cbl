@@ -6,109 +6,326 @@
        
        DATA DIVISION.
 
-       WORKING-STORAGE SECTION.    
-       01  WS-PATH PIC X(42) VALUE 
+       WORKING-STORAGE SECTION.
+      *> WS-PATH is the base powercap path up to and including the
+      *> trailing "intel-rapl:" - it defaults to the usual Intel RAPL
+      *> location but can be overridden (AMD RAPL-MSR, an ARM energy
+      *> backend, a relocated powercap mount, ...) via the
+      *> COBJOULES_RAPL_BASE environment variable so the same program
+      *> works across the shop's mixed hardware.
+       01  WS-PATH PIC X(80) VALUE
        "/sys/class/powercap/intel-rapl/intel-rapl:".
-       
+       01  WS-PATH-ENV PIC X(80) VALUE SPACES.
+
        01  WS-FILENAME PIC X(100) VALUE SPACES.
        01  WS-NAMEPATH PIC X(100) VALUE SPACES.
+
+      *> req 022: read_counter clears its caller's WS-FILENAME linkage
+      *> argument after it opens the counter file (MOVE SPACES TO
+      *> WS-FILENAME, mid-paragraph cleanup in read_counter.cbl) - the
+      *> path has to be saved off before that CALL to still have it
+      *> afterward for DOMAIN-SYSPATH.
+       01  WS-ENERGY-PATH PIC X(100) VALUE SPACES.
        01  WS-EXISTS PIC 9(1) VALUE 0.
        01  WS-VALUE PIC 9(12) VALUE 0.
        
-       01  WS-CORE PIC 9(1) VALUE 0.
-       01  WS-SUBMOD PIC 9(1) VALUE 0.
-       
+       01  WS-CORE PIC 9(3) VALUE 0.
+       01  WS-CORE-DISP PIC Z(2)9 USAGE DISPLAY.
+       01  WS-SUBMOD PIC 9(3) VALUE 0.
+       01  WS-SUBMOD-DISP PIC Z(2)9 USAGE DISPLAY.
+
+       01  WS-MAX-DOMAINS PIC 9(4) VALUE 256.
+       01  WS-MAX-CORE PIC 9(3) VALUE 128.
+       01  WS-MAX-SUBMOD PIC 9(3) VALUE 128.
+
+      *> req 037 review fix: WS-MAX-CORE bounds how far a gap in
+      *> non-contiguous package numbering can be bridged, but on an
+      *> ordinary 1-2 package host every fetch_energy call was
+      *> scanning all the way to WS-MAX-CORE past the first (and
+      *> only) miss - wasted CBL_CHECK_FILE_EXIST/OPEN probing on
+      *> every single measurement. WS-MAX-CONSEC-MISS instead stops
+      *> the scan once this many consecutive indices have come back
+      *> missing, same as a gap big enough to bridge but not an
+      *> unbounded tail of absent packages.
+       01  WS-CONSEC-MISS PIC 9(3) VALUE 0.
+       01  WS-MAX-CONSEC-MISS PIC 9(2) VALUE 5.
+
+      *> req 026: WS-MAX-CORE/WS-MAX-SUBMOD already bound how far any
+      *> single dimension of the FetchCore/FetchSubDomains chain can
+      *> run, but nothing bounded the chain as a whole - on a sysfs
+      *> mount stuck in a state where read_counter's WS-FILENAME
+      *> lookup never fails, the two paragraphs keep PERFORMing each
+      *> other indefinitely. WS-FETCH-STEPS is a single hard ceiling
+      *> across every FetchCore/FetchSubDomains call combined, well
+      *> above the ~16,512-step theoretical max from the existing
+      *> per-dimension bounds, so it's a backstop rather than the
+      *> normal limiting factor.
+       01  WS-FETCH-STEPS PIC 9(7) COMP VALUE 0.
+       01  WS-MAX-FETCH-STEPS PIC 9(7) COMP VALUE 20000.
+
+      *> max_energy_range_uj is read alongside energy_uj for each
+      *> domain so measure_energy can detect RAPL counter wraparound.
+       01  WS-MAXFILENAME PIC X(100) VALUE SPACES.
+       01  WS-MAXEXISTS PIC 9(1) VALUE 0.
+       01  WS-MAXVALUE PIC 9(12) VALUE 0.
+       01  WS-DUMMY-NAMEPATH PIC X(100) VALUE SPACES.
+
+      *> req 016: reconcile each package's subdomain readings against
+      *> its own parent reading once that package's subdomain scan
+      *> ends, so a firmware counter that doesn't add up gets flagged
+      *> instead of silently trusted.
+       01  WS-PARENT-IDX PIC 9(4) COMP VALUE 0.
+       01  WS-CHILD-SUM PIC 9(14) COMP VALUE 0.
+       01  WS-CHILD-COUNT PIC 9(4) COMP VALUE 0.
+       01  WS-RECON-TOL-PCT PIC 9(3) VALUE 10.
+       01  WS-RECON-ALLOWED PIC 9(14) COMP VALUE 0.
+       01  WS-RECON-DIFF PIC S9(14) COMP VALUE 0.
+
        LINKAGE SECTION.
        01  DOMAIN-DATA.
-           05  DOMAIN-COUNT          PIC 9(2) COMP.
-           05  DOMAIN-ENTRY OCCURS 20 TIMES 
+           05  DOMAIN-COUNT          PIC 9(4) COMP.
+           05  DOMAIN-ENTRY OCCURS 256 TIMES
                              INDEXED BY DOM-IDX.
-               10  DOMAIN-NAME       PIC X(10).
-               10  DOMAIN-VALUE      PIC 9(12) COMP.
+               COPY "energydom.cpy".
 
        PROCEDURE DIVISION USING DOMAIN-DATA.
-       
+
+       ACCEPT WS-PATH-ENV FROM ENVIRONMENT "COBJOULES_RAPL_BASE".
+       IF WS-PATH-ENV NOT = SPACES
+           MOVE WS-PATH-ENV TO WS-PATH
+       END-IF.
+
        MOVE 0 TO DOMAIN-COUNT.
        MOVE 0 TO WS-CORE.
        MOVE 0 TO WS-SUBMOD.
       
        SET DOM-IDX TO 1.
        FetchCore.
-           
-           STRING WS-PATH DELIMITED BY SIZE 
-                  WS-CORE DELIMITED BY SIZE 
+
+           ADD 1 TO WS-FETCH-STEPS
+           IF WS-FETCH-STEPS > WS-MAX-FETCH-STEPS
+               DISPLAY "fetch_energy: ERROR - iteration cap ("
+                   WS-MAX-FETCH-STEPS
+                   ") exceeded scanning the powercap tree - aborting "
+                   "(sysfs may be in an unexpected state)"
+               PERFORM Exitpath
+           END-IF
+
+           MOVE WS-CORE TO WS-CORE-DISP
+
+           STRING FUNCTION TRIM(WS-PATH) DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CORE-DISP) DELIMITED BY SIZE
                   "/energy_uj" DELIMITED BY SIZE
                INTO WS-FILENAME
-           
-           STRING WS-PATH DELIMITED BY SIZE 
-                  WS-CORE DELIMITED BY SIZE 
+
+           STRING FUNCTION TRIM(WS-PATH) DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CORE-DISP) DELIMITED BY SIZE
                   "/name" DELIMITED BY SIZE
                INTO WS-NAMEPATH
-                             
+
+           MOVE WS-FILENAME TO WS-ENERGY-PATH
            CALL "read_counter" USING WS-FILENAME WS-EXISTS WS-NAMEPATH
            WS-VALUE
-           
-           IF WS-EXISTS = 0
-               MOVE spaces TO WS-NAMEPATH
-               PERFORM Exitpath
-           ELSE 
-               MOVE WS-NAMEPATH TO DOMAIN-NAME (DOM-IDX)
-               MOVE WS-VALUE TO DOMAIN-VALUE (DOM-IDX)
-               
-               SET DOM-IDX UP BY 1
-               ADD 1 TO DOMAIN-COUNT
-               
+
+      *> req 037: a missing intel-rapl:N no longer stops the whole
+      *> scan - GnuCOBOL's runtime here has no directory-listing call
+      *> (no CBL_READ_DIR/CBL_DIR_SCAN equivalent is exported by this
+      *> build's libcob, only cob_sys_create_dir/delete_dir/chdir), so
+      *> "enumerate whatever entries actually exist" is approximated
+      *> by probing every index up to WS-MAX-CORE instead of a literal
+      *> directory read - a package that was offlined or renumbered
+      *> non-contiguously just means this index comes back missing,
+      *> not that every higher-numbered package is unreachable too.
+           IF WS-EXISTS NOT = 1
                MOVE spaces TO WS-NAMEPATH
-               PERFORM FetchSubDomains
+               ADD 1 TO WS-CONSEC-MISS
+               IF WS-CORE >= WS-MAX-CORE
+                   PERFORM Exitpath
+               ELSE
+                   IF WS-CONSEC-MISS >= WS-MAX-CONSEC-MISS
+                       COMPUTE WS-CORE = WS-CORE + 1
+                       DISPLAY "fetch_energy: WARNING - "
+                           WS-MAX-CONSEC-MISS
+                           " consecutive package indices missing, "
+                           "stopping scan at " WS-CORE-DISP
+                       PERFORM Exitpath
+                   ELSE
+                       COMPUTE WS-CORE = WS-CORE + 1
+                       PERFORM FetchCore
+                   END-IF
+               END-IF
+           ELSE
+               MOVE 0 TO WS-CONSEC-MISS
+               IF DOMAIN-COUNT >= WS-MAX-DOMAINS
+                   DISPLAY "fetch_energy: WARNING - domain table full ("
+                       WS-MAX-DOMAINS
+                       ") - remaining domains were not read"
+                   MOVE spaces TO WS-NAMEPATH
+                   PERFORM Exitpath
+               ELSE
+      *> req 017: fold the package index into the top-level domain
+      *> name too, the same way FetchSubDomains already does for its
+      *> children - otherwise two packages that both expose a domain
+      *> literally named "package" collide in DOMAIN-DATA with no way
+      *> to tell them apart downstream.
+                   STRING WS-NAMEPATH DELIMITED BY space
+                       '-' DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-CORE-DISP) DELIMITED BY SIZE
+                       INTO WS-NAMEPATH
+
+                   MOVE WS-NAMEPATH TO DOMAIN-NAME (DOM-IDX)
+                   MOVE WS-VALUE TO DOMAIN-VALUE (DOM-IDX)
+                   MOVE "uJ" TO DOMAIN-UOM (DOM-IDX)
+                   MOVE WS-CORE TO DOMAIN-PKGID (DOM-IDX)
+                   MOVE WS-ENERGY-PATH TO DOMAIN-SYSPATH (DOM-IDX)
+
+                   STRING FUNCTION TRIM(WS-PATH) DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-CORE-DISP) DELIMITED BY SIZE
+                          "/max_energy_range_uj" DELIMITED BY SIZE
+                       INTO WS-MAXFILENAME
+                   CALL "read_counter" USING WS-MAXFILENAME
+                       WS-MAXEXISTS WS-DUMMY-NAMEPATH WS-MAXVALUE
+                   IF WS-MAXEXISTS = 1
+                       MOVE WS-MAXVALUE TO DOMAIN-MAXRANGE (DOM-IDX)
+                   ELSE
+                       MOVE 0 TO DOMAIN-MAXRANGE (DOM-IDX)
+                   END-IF
+
+                   SET WS-PARENT-IDX TO DOM-IDX
+                   MOVE 0 TO WS-CHILD-SUM
+                   MOVE 0 TO WS-CHILD-COUNT
+
+                   SET DOM-IDX UP BY 1
+                   ADD 1 TO DOMAIN-COUNT
+
+                   MOVE spaces TO WS-NAMEPATH
+                   PERFORM FetchSubDomains
+               END-IF
            END-IF.
-       
+
        FetchSubDomains.
 
-           STRING WS-PATH DELIMITED BY SIZE 
-                  WS-CORE DELIMITED BY SIZE 
+           ADD 1 TO WS-FETCH-STEPS
+           IF WS-FETCH-STEPS > WS-MAX-FETCH-STEPS
+               DISPLAY "fetch_energy: ERROR - iteration cap ("
+                   WS-MAX-FETCH-STEPS
+                   ") exceeded scanning the powercap tree - aborting "
+                   "(sysfs may be in an unexpected state)"
+               PERFORM Exitpath
+           END-IF
+
+           MOVE WS-CORE TO WS-CORE-DISP
+           MOVE WS-SUBMOD TO WS-SUBMOD-DISP
+
+           STRING FUNCTION TRIM(WS-PATH) DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CORE-DISP) DELIMITED BY SIZE
                   '/intel-rapl:' DELIMITED BY SIZE
-                  WS-CORE DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CORE-DISP) DELIMITED BY SIZE
                   ':' DELIMITED BY SIZE
-                  WS-SUBMOD DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-SUBMOD-DISP) DELIMITED BY SIZE
                   "/energy_uj" DELIMITED BY SIZE
                INTO WS-FILENAME
-           
-           STRING WS-PATH DELIMITED BY SIZE 
-                  WS-CORE DELIMITED BY SIZE 
+
+           STRING FUNCTION TRIM(WS-PATH) DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CORE-DISP) DELIMITED BY SIZE
                   '/intel-rapl:' DELIMITED BY SIZE
-                  WS-CORE DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CORE-DISP) DELIMITED BY SIZE
                   ':' DELIMITED BY SIZE
-                  WS-SUBMOD DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-SUBMOD-DISP) DELIMITED BY SIZE
                   "/name" DELIMITED BY SIZE
                INTO WS-NAMEPATH
-           
+
+           MOVE WS-FILENAME TO WS-ENERGY-PATH
            CALL "read_counter" USING WS-FILENAME WS-EXISTS WS-NAMEPATH
            WS-VALUE
-           
-           IF WS-EXISTS = 0
-               MOVE 0 TO WS-SUBMOD 
+
+           IF WS-EXISTS NOT = 1
+               MOVE 0 TO WS-SUBMOD
                MOVE spaces TO WS-NAMEPATH
-               COMPUTE WS-CORE = WS-CORE + 1
-               PERFORM FetchCore
+               PERFORM ReconcileDomain
+               IF WS-CORE >= WS-MAX-CORE
+                   DISPLAY "fetch_energy: WARNING - package limit ("
+                       WS-MAX-CORE ") reached, stopping scan"
+                   PERFORM Exitpath
+               ELSE
+                   COMPUTE WS-CORE = WS-CORE + 1
+                   PERFORM FetchCore
+               END-IF
            ELSE
-               STRING WS-NAMEPATH DELIMITED BY space
-                   '-' DELIMITED BY SIZE 
-                   WS-CORE DELIMITED BY SIZE
-                   INTO WS-NAMEPATH
-               
-               MOVE WS-NAMEPATH TO DOMAIN-NAME (DOM-IDX)
-               MOVE WS-VALUE TO DOMAIN-VALUE (DOM-IDX)
-               
-               SET DOM-IDX UP BY 1
-               ADD 1 TO DOMAIN-COUNT
-               
-               COMPUTE WS-SUBMOD = WS-SUBMOD + 1
-               MOVE spaces TO WS-NAMEPATH
-               PERFORM FetchSubDomains
+               IF DOMAIN-COUNT >= WS-MAX-DOMAINS
+                   DISPLAY "fetch_energy: WARNING - domain table full ("
+                       WS-MAX-DOMAINS ") - subdomains not read"
+                   MOVE spaces TO WS-NAMEPATH
+                   PERFORM Exitpath
+               ELSE
+                   STRING WS-NAMEPATH DELIMITED BY space
+                       '-' DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-CORE-DISP) DELIMITED BY SIZE
+                       INTO WS-NAMEPATH
+
+                   MOVE WS-NAMEPATH TO DOMAIN-NAME (DOM-IDX)
+                   MOVE WS-VALUE TO DOMAIN-VALUE (DOM-IDX)
+                   MOVE "uJ" TO DOMAIN-UOM (DOM-IDX)
+                   MOVE WS-CORE TO DOMAIN-PKGID (DOM-IDX)
+                   MOVE WS-ENERGY-PATH TO DOMAIN-SYSPATH (DOM-IDX)
+
+                   STRING FUNCTION TRIM(WS-PATH) DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-CORE-DISP) DELIMITED BY SIZE
+                          '/intel-rapl:' DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-CORE-DISP) DELIMITED BY SIZE
+                          ':' DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-SUBMOD-DISP)
+                              DELIMITED BY SIZE
+                          "/max_energy_range_uj" DELIMITED BY SIZE
+                       INTO WS-MAXFILENAME
+                   CALL "read_counter" USING WS-MAXFILENAME
+                       WS-MAXEXISTS WS-DUMMY-NAMEPATH WS-MAXVALUE
+                   IF WS-MAXEXISTS = 1
+                       MOVE WS-MAXVALUE TO DOMAIN-MAXRANGE (DOM-IDX)
+                   ELSE
+                       MOVE 0 TO DOMAIN-MAXRANGE (DOM-IDX)
+                   END-IF
+
+                   ADD WS-VALUE TO WS-CHILD-SUM
+                   ADD 1 TO WS-CHILD-COUNT
+
+                   SET DOM-IDX UP BY 1
+                   ADD 1 TO DOMAIN-COUNT
+
+                   IF WS-SUBMOD >= WS-MAX-SUBMOD
+                       DISPLAY "fetch_energy: WARNING - submod limit ("
+                           WS-MAX-SUBMOD ") reached, stopping scan"
+                       PERFORM Exitpath
+                   ELSE
+                       COMPUTE WS-SUBMOD = WS-SUBMOD + 1
+                       MOVE spaces TO WS-NAMEPATH
+                       PERFORM FetchSubDomains
+                   END-IF
+               END-IF
            END-IF.
 
+       ReconcileDomain.
+      *> Only reconcile packages that actually had subdomains read -
+      *> a package with none isn't a misbehaving counter, it just has
+      *> no children to sum.
+           IF WS-CHILD-COUNT > 0
+               COMPUTE WS-RECON-ALLOWED =
+                   DOMAIN-VALUE (WS-PARENT-IDX) * WS-RECON-TOL-PCT / 100
+               COMPUTE WS-RECON-DIFF =
+                   DOMAIN-VALUE (WS-PARENT-IDX) - WS-CHILD-SUM
+               IF FUNCTION ABS (WS-RECON-DIFF) > WS-RECON-ALLOWED
+                   DISPLAY "fetch_energy: WARNING - domain "
+                       DOMAIN-NAME (WS-PARENT-IDX)
+                       " subdomain sum (" WS-CHILD-SUM
+                       ") does not reconcile with parent reading ("
+                       DOMAIN-VALUE (WS-PARENT-IDX) ") within "
+                       WS-RECON-TOL-PCT "% tolerance"
+               END-IF
+           END-IF
+           .
+
        Exitpath.
-           
+
            CONTINUE
 
        EXIT PROGRAM.
