@@ -1,50 +1,105 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. array-concat.
-       
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+      *> req 027: table-one/table-two's OCCURS DEPENDING ON bounds
+      *> used to go up to 10/20 million to accommodate any t1/t2 the
+      *> caller might eventually drive in, but initialize-tables
+      *> never read an input and display-result/initialize-tables
+      *> were never PERFORMed from array-concat-main at all - t1/t2
+      *> just sat at their 77-level demo VALUEs. Now both counts come
+      *> from COBJOULES_CONCAT_T1/COBJOULES_CONCAT_T2 (the same
+      *> ACCEPT-FROM-ENVIRONMENT-plus-NUMVAL idiom measure_energy
+      *> uses for COBJOULES_ALERT_THRESHOLD_J), defaulting to the
+      *> original 4/3 demo sizes when unset, and the OCCURS ceilings
+      *> are right-sized to a million-element benchmark instead of
+      *> the old 10/20 million reserved for a 3-element demo.
        01  table-one.
-           05  int-field PIC 999 OCCURS 0 TO 10000000
+      *> initialize-tables fills this with tallyy * 3, which at the
+      *> 1000000 OCCURS ceiling reaches 3,000,000 - PIC 999 (max 999)
+      *> silently truncated that for any t1 above ~333.
+           05  int-field PIC 9(7) OCCURS 0 TO 1000000
            TIMES DEPENDING ON t1.
        01  table-two.
-           05  int-field PIC 9(4) OCCURS 0 TO 20000000 
+      *> must hold t1+t2 after concatenate-tables appends table-one
+      *> onto the end of table-two - table-one's own max is 1000000,
+      *> so the ceiling here has to be table-two's 2000000 plus that,
+      *> not just table-two's own starting max. initialize-tables
+      *> fills this with tallyy * 6, which at the 3000000 OCCURS
+      *> ceiling reaches 18,000,000 - PIC 9(4) (max 9999) silently
+      *> truncated that for any t2 above ~1666.
+           05  int-field PIC 9(8) OCCURS 0 TO 3000000
            TIMES DEPENDING ON t2.
        77  tallyy         USAGE IS INDEX.
-       77  t1            PIC 9(9) VALUE 10000000.
-       77  t2            PIC 9(9) VALUE 10000000.
-       77  show          PIC Z(4) USAGE IS DISPLAY.
-       
+       77  t1            PIC 9(9) VALUE 4.
+       77  t2            PIC 9(9) VALUE 3.
+       77  ws-t1-env     PIC X(10) VALUE SPACES.
+       77  ws-t2-env     PIC X(10) VALUE SPACES.
+      *> widened alongside table-two's int-field so display-result's
+      *> MOVE int-field OF table-two(tallyy) TO show doesn't truncate
+      *> the larger values table-two can now hold.
+       77  show          PIC Z(7)9 USAGE IS DISPLAY.
+       77  ws-workload      PIC 9(9) VALUE 0.
+       77  ws-workload-disp PIC Z(8)9.
+       77  ws-workload-trim PIC X(9) VALUE SPACES.
+
        PROCEDURE DIVISION.
        array-concat-main.
 
+      *> req 015: tag this program's measure_energy log lines so a
+      *> consolidated cross-benchmark report can group them back out.
+           DISPLAY "COBJOULES_PROGRAM_NAME" UPON ENVIRONMENT-NAME
+           DISPLAY "ARRAY_CONCAT" UPON ENVIRONMENT-VALUE
+
+           ACCEPT ws-t1-env FROM ENVIRONMENT "COBJOULES_CONCAT_T1"
+           IF ws-t1-env NOT = SPACES
+               COMPUTE t1 = FUNCTION NUMVAL(ws-t1-env)
+           END-IF
+
+           ACCEPT ws-t2-env FROM ENVIRONMENT "COBJOULES_CONCAT_T2"
+           IF ws-t2-env NOT = SPACES
+               COMPUTE t2 = FUNCTION NUMVAL(ws-t2-env)
+           END-IF
+
+      *> req 036: report this run's workload size (total elements
+      *> concatenated) alongside the energy delta, so a consolidated
+      *> report can compute energy-per-operation instead of just raw
+      *> joules that aren't comparable across differently-sized runs.
+           COMPUTE ws-workload = t1 + t2
+           MOVE ws-workload TO ws-workload-disp
+           MOVE FUNCTION TRIM(ws-workload-disp) TO ws-workload-trim
+           DISPLAY "COBJOULES_WORKLOAD_SIZE" UPON ENVIRONMENT-NAME
+           DISPLAY ws-workload-trim UPON ENVIRONMENT-VALUE
+
+           PERFORM initialize-tables
            CALL "measure_energy"
            PERFORM concatenate-tables
            CALL "measure_energy"
+           PERFORM display-result
            GOBACK.
-       
+
        initialize-tables.
-           MOVE 4 TO t1
            PERFORM VARYING tallyy FROM 1 BY 1 UNTIL tallyy > t1
                COMPUTE int-field OF table-one(tallyy) = tallyy * 3
            END-PERFORM
-           MOVE 3 TO t2
            PERFORM VARYING tallyy FROM 1 BY 1 UNTIL tallyy > t2
                COMPUTE int-field OF table-two(tallyy) = tallyy * 6
            END-PERFORM.
-       
+
        concatenate-tables.
            PERFORM VARYING tallyy FROM 1 BY 1 UNTIL tallyy > t1
                ADD 1 TO t2
                MOVE int-field OF table-one(tallyy)
                  TO int-field OF table-two(t2)
            END-PERFORM.
-       
+
        display-result.
-           PERFORM VARYING tally FROM 1 BY 1 UNTIL tally = t2
-               MOVE int-field OF table-two(tally) TO show
+           PERFORM VARYING tallyy FROM 1 BY 1 UNTIL tallyy = t2
+               MOVE int-field OF table-two(tallyy) TO show
                DISPLAY FUNCTION TRIM(show) ", " WITH NO ADVANCING
            END-PERFORM
-           MOVE int-field OF table-two(tally) TO show
+           MOVE int-field OF table-two(tallyy) TO show
            DISPLAY FUNCTION TRIM(show).
-       
+
        END PROGRAM array-concat.
