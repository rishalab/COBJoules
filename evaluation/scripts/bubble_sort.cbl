@@ -1,42 +1,89 @@
        identification division.
        program-id. BUBBLSRT.
+       environment division.
+       input-output section.
+       file-control.
+      *> req 013: the sorted itemArray is now written out to a
+      *> durable file instead of only being checked in a commented-out
+      *> DISPLAY loop, so a correctness check can run against it
+      *> alongside the measure_energy numbers for the same run.
+           select sorted-output-file assign to "bubble-sort-output"
+               organization line sequential
+               file status is sort-out-fs.
        data division.
+       file section.
+       fd  sorted-output-file.
+       01  sorted-output-record pic 9(5).
        working-storage section.
+       01 sort-out-fs       pic xx.
+      *> req 014: itemArrayCount is now driven by BUBBLSRT_ITEM_COUNT
+      *> instead of a fixed MOVE 99999, so the same compiled program
+      *> can build an energy-vs-input-size curve across several runs.
+      *> item stays OCCURS 99999 TIMES, the largest case needed.
+       01 ws-count-env      pic x(5) value spaces.
        01 changed-flag      pic x.
           88 hasChanged         value 'Y'.
           88 hasNOTChanged      value 'N'.
        01 itemCount         pic 9(5).
        01 tempItem          pic 9(5).
-       01 itemArray.   
+      *> req 036: itemArrayCount as this run's workload-size figure,
+      *> reported alongside the energy delta so a consolidated report
+      *> can compute energy-per-operation instead of just raw joules.
+       01 ws-workload-disp  pic Z(4)9.
+       01 ws-workload-trim  pic x(5) value spaces.
+       01 itemArray.
           03 itemArrayCount pic 9(5).
           03 item           pic 9(5) occurs 99999 times
                                    indexed by itemIndex.
-      *          
+      *
        procedure division.
        main.
       * place the values to sort into itemArray
            move 99999 to itemArrayCount
+           accept ws-count-env from environment "BUBBLSRT_ITEM_COUNT"
+           if ws-count-env not = spaces
+               move function numval(ws-count-env) to itemArrayCount
+           end-if
+           if itemArrayCount < 1 or itemArrayCount > 99999
+               display "BUBBLSRT: ERROR - BUBBLSRT_ITEM_COUNT must be "
+                   "between 1 and 99999"
+               stop run
+           end-if
            perform varying itemIndex from 1 by 1
                until itemIndex > itemArrayCount
                move itemIndex to item(itemIndex)
            end-perform
-      * store the starting count in itemCount and perform the sort    
+      * store the starting count in itemCount and perform the sort
            move itemArrayCount to itemCount
-           
-           call "measure_energy"    
+
+      *> req 015: tag this program's measure_energy log lines so a
+      *> consolidated cross-benchmark report can group them back out.
+           display "COBJOULES_PROGRAM_NAME" upon environment-name
+           display "BUBBLSRT" upon environment-value
+
+           move itemArrayCount to ws-workload-disp
+           move function trim(ws-workload-disp) to ws-workload-trim
+           display "COBJOULES_WORKLOAD_SIZE" upon environment-name
+           display ws-workload-trim upon environment-value
+
+           call "measure_energy"
            perform bubble-sort
            call "measure_energy"
-           
 
+           perform write-sorted-output
 
-      * output the results     
-      *     perform varying itemIndex from 1 by 1 
-      *        until itemIndex > itemArrayCount
-      *        display item (itemIndex) ';' with no advancing
-      *     end-perform   
-      * thats it!       
            stop run.
-      *     
+      *
+       write-sorted-output.
+           open output sorted-output-file
+           perform varying itemIndex from 1 by 1
+               until itemIndex > itemArrayCount
+               move item (itemIndex) to sorted-output-record
+               write sorted-output-record
+           end-perform
+           close sorted-output-file
+           .
+
        bubble-sort.
            perform with test after until hasNOTchanged
               set hasNOTChanged to true
