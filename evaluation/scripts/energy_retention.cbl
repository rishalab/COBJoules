@@ -0,0 +1,221 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. energy-retention.
+       AUTHOR. Shiva9361.
+
+      *> Data-retention/purge job for the historical energy log (req
+      *> 039): now that every nightly batch_driver sweep (req 009)
+      *> keeps appending to energy.log (req 000) with nothing to
+      *> manage its size, this walks energy.log once and splits each
+      *> line by age - lines older than COBJOULES_RETENTION_DAYS are
+      *> appended to energy-archive.log (kept, not discarded, so a
+      *> long-term trend report can still pull them back out later)
+      *> and everything else is written to a scratch file that then
+      *> replaces energy.log itself, the same "build the new file,
+      *> then swap it in" approach a shop would use for any log that
+      *> cannot be edited in place while other processes may still be
+      *> appending to it.
+      *>
+      *> COBJOULES_RETENTION_DAYS (optional) - entries with a
+      *>     TIMESTAMP older than this many days are archived.
+      *>     Defaults to 90 when unset, matching the "run nightly
+      *>     with no operator input" intent of this job rather than
+      *>     the COBJOULES_COST_RUN_ID/RATE_PER_KWH required-input
+      *>     convention energy_cost.cbl uses for an on-demand report.
+      *>
+      *> Each line's TIMESTAMP field is the same FUNCTION CURRENT-
+      *> DATE stamp measure_energy.cbl writes (YYYYMMDD as the first
+      *> 8 characters) - FUNCTION INTEGER-OF-DATE/DATE-OF-INTEGER
+      *> turn "today minus N days" into a YYYYMMDD cutoff that a
+      *> plain string compare against that prefix can use, with no
+      *> need to parse the rest of the timestamp.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENERGY-LOG-IN ASSIGN TO "energy.log"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS RET-FS.
+
+           SELECT ENERGY-LOG-KEEP ASSIGN TO "energy.log.keep-tmp"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS RET-KEEP-FS.
+
+      *> appended to, same OPEN-EXTEND-else-OUTPUT pattern
+      *> measure_energy.cbl's own ENERGY-LOG-FILE open uses, since an
+      *> earlier night's purge may have already created this file.
+           SELECT ENERGY-ARCHIVE-OUT ASSIGN TO "energy-archive.log"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS RET-ARCH-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENERGY-LOG-IN.
+      *> matches energy_report.cbl/energy_export.cbl's widened (req
+      *> 036) record.
+       01  RET-RECORD PIC X(280).
+
+       FD  ENERGY-LOG-KEEP.
+       01  RET-KEEP-RECORD PIC X(280).
+
+       FD  ENERGY-ARCHIVE-OUT.
+       01  RET-ARCH-RECORD PIC X(280).
+
+       WORKING-STORAGE SECTION.
+       01  RET-FS         PIC XX.
+       01  RET-KEEP-FS    PIC XX.
+       01  RET-ARCH-FS    PIC XX.
+       01  RET-EOF        PIC X VALUE 'N'.
+           88  RET-AT-END     VALUE 'Y'.
+           88  RET-NOT-AT-END VALUE 'N'.
+
+       01  WS-RETENTION-ENV  PIC X(5).
+       01  WS-RETENTION-DAYS PIC 9(5) VALUE 90.
+
+       01  WS-TODAY-STAMP    PIC X(21).
+       01  WS-TODAY-NUM      PIC 9(8).
+       01  WS-TODAY-INT      PIC 9(7).
+       01  WS-CUTOFF-INT     PIC 9(7).
+       01  WS-CUTOFF-DATE    PIC 9(8).
+
+       01  F-RUNID       PIC X(21).
+       01  F-CPPAIR      PIC X(34).
+       01  F-DOMAIN      PIC X(24).
+       01  F-DELTA       PIC X(15).
+       01  F-TIMESTAMP   PIC X(21).
+
+       01  WS-LINE-DATE-X    PIC X(8).
+       01  WS-LINE-DATE      PIC 9(8).
+
+       01  WS-KEEP-COUNT     PIC 9(9) VALUE 0.
+       01  WS-ARCHIVE-COUNT  PIC 9(9) VALUE 0.
+       01  WS-MALFORMED-COUNT PIC 9(9) VALUE 0.
+
+       01  WS-OLD-NAME   PIC X(40) VALUE "energy.log.keep-tmp".
+       01  WS-NEW-NAME   PIC X(40) VALUE "energy.log".
+       01  WS-RENAME-RC  PIC 9(9) COMP-5.
+
+       PROCEDURE DIVISION.
+       Main-Retention.
+           ACCEPT WS-RETENTION-ENV FROM ENVIRONMENT
+               "COBJOULES_RETENTION_DAYS"
+           IF WS-RETENTION-ENV NOT = SPACES
+               IF FUNCTION TEST-NUMVAL(
+                   FUNCTION TRIM(WS-RETENTION-ENV)) = 0
+                   COMPUTE WS-RETENTION-DAYS = FUNCTION NUMVAL(
+                       FUNCTION TRIM(WS-RETENTION-ENV))
+               ELSE
+                   DISPLAY "energy_retention: WARNING - "
+                       "COBJOULES_RETENTION_DAYS is not numeric, "
+                       "using default of 90 days"
+               END-IF
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY-STAMP
+           MOVE WS-TODAY-STAMP(1:8) TO WS-TODAY-NUM
+           COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE(
+               WS-TODAY-NUM)
+           COMPUTE WS-CUTOFF-INT = WS-TODAY-INT - WS-RETENTION-DAYS
+           COMPUTE WS-CUTOFF-DATE = FUNCTION DATE-OF-INTEGER(
+               WS-CUTOFF-INT)
+
+           OPEN INPUT ENERGY-LOG-IN
+           IF RET-FS NOT = "00"
+               DISPLAY "energy_retention: ERROR - could not open "
+                   "energy.log (status " RET-FS ")"
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT ENERGY-LOG-KEEP
+           IF RET-KEEP-FS NOT = "00"
+               DISPLAY "energy_retention: ERROR - could not open "
+                   WS-OLD-NAME " (status " RET-KEEP-FS ")"
+               CLOSE ENERGY-LOG-IN
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND ENERGY-ARCHIVE-OUT
+           IF RET-ARCH-FS NOT = "00"
+               OPEN OUTPUT ENERGY-ARCHIVE-OUT
+           END-IF
+           IF RET-ARCH-FS NOT = "00"
+               DISPLAY "energy_retention: ERROR - could not open "
+                   "energy-archive.log (status " RET-ARCH-FS ")"
+               CLOSE ENERGY-LOG-IN
+               CLOSE ENERGY-LOG-KEEP
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL RET-AT-END
+               READ ENERGY-LOG-IN
+                   AT END
+                       SET RET-AT-END TO TRUE
+                   NOT AT END
+                       PERFORM Process-Line
+               END-READ
+           END-PERFORM
+
+           CLOSE ENERGY-LOG-IN
+           CLOSE ENERGY-LOG-KEEP
+           CLOSE ENERGY-ARCHIVE-OUT
+
+           CALL "CBL_RENAME_FILE" USING WS-OLD-NAME WS-NEW-NAME
+               RETURNING WS-RENAME-RC
+           IF WS-RENAME-RC NOT = 0
+               DISPLAY "energy_retention: ERROR - could not "
+                   "replace energy.log with the purged copy "
+                   "(CBL_RENAME_FILE rc " WS-RENAME-RC "); the "
+                   "retained entries are sitting in "
+                   FUNCTION TRIM(WS-OLD-NAME) " untouched"
+               STOP RUN
+           END-IF
+
+           DISPLAY "energy_retention: kept " WS-KEEP-COUNT
+               " line(s), archived " WS-ARCHIVE-COUNT
+               " line(s) older than " WS-CUTOFF-DATE
+               " (" WS-RETENTION-DAYS " day retention)"
+           IF WS-MALFORMED-COUNT > 0
+               DISPLAY "energy_retention: WARNING - "
+                   WS-MALFORMED-COUNT " line(s) had an unparseable "
+                   "timestamp and were kept rather than risk "
+                   "archiving the wrong data"
+           END-IF
+
+           STOP RUN.
+
+       Process-Line.
+      *> energy.log lines written before req 030/036 have fewer
+      *> comma-delimited fields than this UNSTRING targets, so clear
+      *> every target first rather than carrying over a prior line's
+      *> value - exactly the malformed-count fallback below this is
+      *> meant to guard against.
+           MOVE SPACES TO F-RUNID F-CPPAIR F-DOMAIN F-DELTA
+               F-TIMESTAMP
+           UNSTRING RET-RECORD DELIMITED BY ","
+               INTO F-RUNID F-CPPAIR F-DOMAIN F-DELTA F-TIMESTAMP
+           END-UNSTRING
+
+           MOVE F-TIMESTAMP(1:8) TO WS-LINE-DATE-X
+
+           IF FUNCTION TEST-NUMVAL(WS-LINE-DATE-X) NOT = 0
+               ADD 1 TO WS-MALFORMED-COUNT
+               PERFORM Keep-Line
+           ELSE
+               COMPUTE WS-LINE-DATE = FUNCTION NUMVAL(
+                   WS-LINE-DATE-X)
+               IF WS-LINE-DATE < WS-CUTOFF-DATE
+                   MOVE RET-RECORD TO RET-ARCH-RECORD
+                   WRITE RET-ARCH-RECORD
+                   ADD 1 TO WS-ARCHIVE-COUNT
+               ELSE
+                   PERFORM Keep-Line
+               END-IF
+           END-IF
+           .
+
+       Keep-Line.
+           MOVE RET-RECORD TO RET-KEEP-RECORD
+           WRITE RET-KEEP-RECORD
+           ADD 1 TO WS-KEEP-COUNT
+           .
+
+       END PROGRAM energy-retention.
