@@ -0,0 +1,316 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. remote-energy-collect.
+       AUTHOR. Shiva9361.
+
+      *> Cluster-wide energy collection (req 029): fetch_energy and
+      *> read_counter only ever read local sysfs, so comparing several
+      *> nodes meant logging into each box and running measure_energy
+      *> by hand. This coordinator instead runs dump_energy.cbl (req
+      *> 029) on each host in COBJOULES_REMOTE_HOSTS - locally, or over
+      *> ssh for anything other than "localhost"/"local" - the same
+      *> CALL "SYSTEM" child-process idiom batch_driver.cbl uses (req
+      *> 009), since dump_energy's own STOP RUN would otherwise end
+      *> this run unit too. Each host's CSV output is captured to a
+      *> temp file, read back in, and folded into one combined report
+      *> with domain names prefixed by hostname - the same
+      *> disambiguate-by-prefix approach fetch_energy already uses for
+      *> per-package domain names (req 017).
+      *>
+      *> COBJOULES_REMOTE_HOSTS    (required) - comma-separated host
+      *>                           list, e.g. "localhost,node2,node3".
+      *> COBJOULES_REMOTE_DUMP_CMD (optional) - path to dump_energy on
+      *>                           the remote hosts, default
+      *>                           "./dump_energy".
+      *>
+      *> A host that fails (dead node, ssh failure, dump_energy error)
+      *> is reported as a WARNING and skipped, the same tolerance
+      *> batch_driver's RunStep gives a failed step - one unreachable
+      *> node should not abort the whole cluster sweep.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOST-OUT ASSIGN TO WS-OUT-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HOST-OUT.
+       01  HOST-OUT-RECORD PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  WS-HOSTS-ENV    PIC X(200).
+       01  WS-DUMP-CMD-ENV PIC X(100) VALUE SPACES.
+       01  WS-DUMP-CMD     PIC X(100).
+
+       01  MAX-HOSTS       PIC 9(2) VALUE 10.
+       01  HOST-COUNT      PIC 9(2) VALUE 0.
+       01  HOST-TABLE.
+           05  HOST-ENTRY OCCURS 10 TIMES INDEXED BY HOST-IDX.
+               10  HOST-NAME PIC X(40).
+
+       01  WS-OUT-PATH     PIC X(60).
+       01  WS-OUT-FS       PIC XX.
+       01  WS-OUT-EOF      PIC X VALUE 'N'.
+           88  WS-OUT-AT-END     VALUE 'Y'.
+           88  WS-OUT-NOT-AT-END VALUE 'N'.
+
+       01  WS-CMD          PIC X(200) VALUE SPACES.
+       01  WS-RC           PIC S9(9) COMP-5 VALUE 0.
+
+       01  WS-HOST-NUM     PIC 9(2).
+       01  WS-HOST-NUM-DISP PIC 99.
+
+       01  F-DOMAIN        PIC X(24).
+       01  F-VALUE         PIC X(12).
+       01  F-UOM           PIC X(3).
+
+       01  WS-COMBINED-NAME PIC X(40).
+       01  WS-VALUE-NUM     PIC 9(12).
+
+       01  WS-ROW-COUNT     PIC 9(5) VALUE 0.
+
+       01  WS-COMMA-COUNT    PIC 9(3) VALUE 0.
+       01  WS-SCAN-IDX       PIC 9(3) VALUE 0.
+       01  WS-HOSTS-LEN      PIC 9(3) VALUE 0.
+       01  WS-ACTUAL-HOSTS   PIC 9(3) VALUE 0.
+
+       01  WS-HOST-VALID     PIC 9(1).
+       01  WS-HOST-LEN       PIC 9(3).
+       01  WS-CHAR-IDX       PIC 9(3).
+       01  WS-HOST-CHAR      PIC X.
+
+       PROCEDURE DIVISION.
+       Main-Remote.
+           ACCEPT WS-HOSTS-ENV FROM ENVIRONMENT
+               "COBJOULES_REMOTE_HOSTS"
+           IF WS-HOSTS-ENV = SPACES
+               DISPLAY "remote_energy_collect: ERROR - set "
+                   "COBJOULES_REMOTE_HOSTS (comma-separated host list) "
+                   "before running this report"
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-DUMP-CMD-ENV FROM ENVIRONMENT
+               "COBJOULES_REMOTE_DUMP_CMD"
+           IF WS-DUMP-CMD-ENV = SPACES
+               MOVE "./dump_energy" TO WS-DUMP-CMD
+           ELSE
+               MOVE WS-DUMP-CMD-ENV TO WS-DUMP-CMD
+           END-IF
+
+           PERFORM Parse-Hosts
+
+           DISPLAY "=========================================="
+               "=========================="
+           DISPLAY "Cluster-wide energy snapshot - "
+               HOST-COUNT " host(s)"
+           DISPLAY "Domain (host.domain)              Value       UOM"
+
+           PERFORM VARYING HOST-IDX FROM 1 BY 1
+               UNTIL HOST-IDX > HOST-COUNT
+               MOVE HOST-IDX TO WS-HOST-NUM
+               PERFORM Collect-Host THRU Collect-Host-Exit
+           END-PERFORM
+
+           IF WS-ROW-COUNT = 0
+               DISPLAY "remote_energy_collect: no readings were "
+                   "collected from any host"
+           END-IF
+
+           STOP RUN.
+
+       Parse-Hosts.
+      *> bounded comma-separated host list, same UNSTRING-into-a-fixed
+      *> -table convention energy_report.cbl/energy_cost.cbl use for
+      *> their Find-Or-Add-Prog tables, just driven off one UNSTRING
+      *> with a counted tally instead of a find-or-add (host names are
+      *> not expected to repeat).
+      *>
+      *> UNSTRING's TALLYING count can never exceed the 10 INTO
+      *> targets given below, so it cannot by itself detect a list
+      *> longer than MAX-HOSTS - count the comma delimiters in the
+      *> raw list first (actual host count = comma count + 1) so the
+      *> overflow warning below fires on the true count rather than
+      *> one that has already been clamped to 10.
+           COMPUTE WS-HOSTS-LEN = FUNCTION LENGTH(
+               FUNCTION TRIM(WS-HOSTS-ENV))
+           MOVE 0 TO WS-COMMA-COUNT
+           PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+               UNTIL WS-SCAN-IDX > WS-HOSTS-LEN
+               IF WS-HOSTS-ENV(WS-SCAN-IDX:1) = ","
+                   ADD 1 TO WS-COMMA-COUNT
+               END-IF
+           END-PERFORM
+           COMPUTE WS-ACTUAL-HOSTS = WS-COMMA-COUNT + 1
+
+           UNSTRING WS-HOSTS-ENV DELIMITED BY ","
+               INTO HOST-NAME(1) HOST-NAME(2) HOST-NAME(3)
+                    HOST-NAME(4) HOST-NAME(5) HOST-NAME(6)
+                    HOST-NAME(7) HOST-NAME(8) HOST-NAME(9)
+                    HOST-NAME(10)
+               TALLYING HOST-COUNT
+           END-UNSTRING
+
+           IF WS-ACTUAL-HOSTS > MAX-HOSTS
+               DISPLAY "remote_energy_collect: WARNING - "
+                   WS-ACTUAL-HOSTS " hosts given, only the first "
+                   MAX-HOSTS " were collected"
+           END-IF
+           IF HOST-COUNT > MAX-HOSTS
+               MOVE MAX-HOSTS TO HOST-COUNT
+           END-IF
+
+           PERFORM VARYING HOST-IDX FROM 1 BY 1
+               UNTIL HOST-IDX > HOST-COUNT
+               MOVE FUNCTION TRIM(HOST-NAME(HOST-IDX))
+                   TO HOST-NAME(HOST-IDX)
+           END-PERFORM
+           .
+
+       Collect-Host.
+           PERFORM Validate-Host-Name
+           IF WS-HOST-VALID NOT = 1
+               DISPLAY "remote_energy_collect: WARNING - host name "
+                   FUNCTION TRIM(HOST-NAME(HOST-IDX))
+                   " is not alphanumeric/dot/dash, skipping rather "
+                   "than pass it to the shell"
+               GO TO Collect-Host-Exit
+           END-IF
+
+           MOVE WS-HOST-NUM TO WS-HOST-NUM-DISP
+           MOVE SPACES TO WS-OUT-PATH
+           STRING "/tmp/cobjoules_remote_" DELIMITED BY SIZE
+               WS-HOST-NUM-DISP DELIMITED BY SIZE
+               ".out" DELIMITED BY SIZE
+               INTO WS-OUT-PATH
+           END-STRING
+
+           MOVE SPACES TO WS-CMD
+           IF HOST-NAME(HOST-IDX) = "localhost"
+                   OR HOST-NAME(HOST-IDX) = "local"
+               STRING WS-DUMP-CMD DELIMITED BY SPACE
+                   " > " DELIMITED BY SIZE
+                   WS-OUT-PATH DELIMITED BY SPACE
+                   " 2>&1" DELIMITED BY SIZE
+                   INTO WS-CMD
+               END-STRING
+           ELSE
+               STRING "ssh " DELIMITED BY SIZE
+                   HOST-NAME(HOST-IDX) DELIMITED BY SPACE
+                   " " DELIMITED BY SIZE
+                   WS-DUMP-CMD DELIMITED BY SPACE
+                   " > " DELIMITED BY SIZE
+                   WS-OUT-PATH DELIMITED BY SPACE
+                   " 2>&1" DELIMITED BY SIZE
+                   INTO WS-CMD
+               END-STRING
+           END-IF
+
+           DISPLAY "remote_energy_collect: collecting from "
+               FUNCTION TRIM(HOST-NAME(HOST-IDX))
+           CALL "SYSTEM" USING WS-CMD RETURNING WS-RC
+           IF WS-RC NOT = 0
+               DISPLAY "remote_energy_collect: WARNING - collecting "
+                   "from " FUNCTION TRIM(HOST-NAME(HOST-IDX))
+                   " failed (status " WS-RC "), skipping"
+           ELSE
+               PERFORM Read-Host-Output THRU Read-Host-Output-Exit
+           END-IF
+           .
+
+       Collect-Host-Exit.
+           EXIT.
+
+       Validate-Host-Name.
+      *> HOST-NAME comes straight from COBJOULES_REMOTE_HOSTS and is
+      *> concatenated unescaped into a CALL "SYSTEM" command (an ssh
+      *> command line for anything other than localhost/local) - a
+      *> host name containing shell metacharacters would be a command
+      *> injection, so only alphanumeric/dot/dash names (valid
+      *> hostnames or IPv4/IPv6-ish literals) are allowed through.
+           MOVE 1 TO WS-HOST-VALID
+           COMPUTE WS-HOST-LEN = FUNCTION LENGTH(
+               FUNCTION TRIM(HOST-NAME(HOST-IDX)))
+           IF WS-HOST-LEN = 0
+               MOVE 0 TO WS-HOST-VALID
+           ELSE
+               PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+                   UNTIL WS-CHAR-IDX > WS-HOST-LEN
+                   MOVE HOST-NAME(HOST-IDX)(WS-CHAR-IDX:1)
+                       TO WS-HOST-CHAR
+                   IF NOT ((WS-HOST-CHAR >= "A" AND
+                               WS-HOST-CHAR <= "Z")
+                           OR (WS-HOST-CHAR >= "a" AND
+                               WS-HOST-CHAR <= "z")
+                           OR (WS-HOST-CHAR >= "0" AND
+                               WS-HOST-CHAR <= "9")
+                           OR WS-HOST-CHAR = "."
+                           OR WS-HOST-CHAR = "-")
+                       MOVE 0 TO WS-HOST-VALID
+                   END-IF
+               END-PERFORM
+           END-IF
+           .
+
+       Read-Host-Output.
+           MOVE 'N' TO WS-OUT-EOF
+           OPEN INPUT HOST-OUT
+           IF WS-OUT-FS NOT = "00"
+               DISPLAY "remote_energy_collect: WARNING - could not "
+                   "read collected output for "
+                   FUNCTION TRIM(HOST-NAME(HOST-IDX))
+               GO TO Read-Host-Output-Exit
+           END-IF
+
+           PERFORM UNTIL WS-OUT-AT-END
+               READ HOST-OUT
+                   AT END
+                       SET WS-OUT-AT-END TO TRUE
+                   NOT AT END
+                       PERFORM Process-Host-Line
+                           THRU Process-Host-Line-Exit
+               END-READ
+           END-PERFORM
+
+           CLOSE HOST-OUT
+           .
+
+       Read-Host-Output-Exit.
+           EXIT.
+
+       Process-Host-Line.
+      *> captured output may include non-CSV lines (an ssh banner or
+      *> diagnostic mixed into the 2>&1 redirect) - clear every
+      *> target first rather than carrying over a prior line's
+      *> F-VALUE/F-UOM when such a line doesn't UNSTRING into all
+      *> three fields.
+           MOVE SPACES TO F-DOMAIN F-VALUE F-UOM
+           UNSTRING HOST-OUT-RECORD DELIMITED BY ","
+               INTO F-DOMAIN F-VALUE F-UOM
+           END-UNSTRING
+
+           IF FUNCTION TRIM(F-DOMAIN) = SPACES
+               GO TO Process-Host-Line-Exit
+           END-IF
+
+           MOVE SPACES TO WS-COMBINED-NAME
+           STRING FUNCTION TRIM(HOST-NAME(HOST-IDX)) DELIMITED BY SIZE
+               "." DELIMITED BY SIZE
+               FUNCTION TRIM(F-DOMAIN) DELIMITED BY SIZE
+               INTO WS-COMBINED-NAME
+           END-STRING
+
+           COMPUTE WS-VALUE-NUM = FUNCTION NUMVAL(
+               FUNCTION TRIM(F-VALUE))
+
+           DISPLAY WS-COMBINED-NAME " " WS-VALUE-NUM " "
+               FUNCTION TRIM(F-UOM)
+           ADD 1 TO WS-ROW-COUNT
+           .
+
+       Process-Host-Line-Exit.
+           EXIT.
+
+       END PROGRAM remote-energy-collect.
