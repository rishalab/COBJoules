@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. energy-selftest.
+
+      *> Dry-run / self-test mode (req 038): exercises fetch_energy
+      *> twice, with a trivial no-op workload in between, and reports
+      *> pass/fail on the two checks a freshly-provisioned benchmark
+      *> host needs before its first real run is trusted - "did we
+      *> get a domain count greater than zero" and "did at least one
+      *> domain value change between the two snapshots" - instead of
+      *> requiring someone to run a full evaluation/scripts benchmark
+      *> and eyeball dump_energy's output by hand. Mirrors
+      *> dump_energy.cbl's own DOMAIN-DATA/CALL "fetch_energy" setup
+      *> since it is exercising the same LINKAGE contract, just twice
+      *> and without printing the snapshot itself.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  DOMAIN-DATA-BEFORE.
+           05  DOMAIN-COUNT          PIC 9(4) COMP.
+           05  DOMAIN-ENTRY OCCURS 256 TIMES
+                               INDEXED BY DOM-IDX.
+               COPY "energydom.cpy".
+
+       01  DOMAIN-DATA-AFTER.
+           05  AFTER-DOMAIN-COUNT    PIC 9(4) COMP.
+           05  AFTER-DOMAIN-ENTRY OCCURS 256 TIMES
+                               INDEXED BY AFTER-DOM-IDX.
+               COPY "energydom.cpy"
+                   REPLACING DOMAIN-NAME BY AFTER-DOMAIN-NAME
+                             DOMAIN-VALUE BY AFTER-DOMAIN-VALUE
+                             DOMAIN-UOM BY AFTER-DOMAIN-UOM
+                             DOMAIN-PKGID BY AFTER-DOMAIN-PKGID
+                             DOMAIN-MAXRANGE BY AFTER-DOMAIN-MAXRANGE
+                             DOMAIN-SYSPATH BY AFTER-DOMAIN-SYSPATH.
+
+      *> a bounded busy-wait, not timed against a clock, so this
+      *> check behaves the same on a fast or a slow host - just
+      *> enough idle CPU activity between the two fetch_energy calls
+      *> for a live RAPL counter to tick forward.
+       01  WS-SPIN-IDX           PIC 9(8) COMP.
+       01  WS-SPIN-MAX           PIC 9(8) COMP VALUE 20000000.
+
+       01  WS-COUNT-OK           PIC X VALUE 'N'.
+           88  COUNT-CHECK-PASSED     VALUE 'Y'.
+       01  WS-CHANGE-OK          PIC X VALUE 'N'.
+           88  CHANGE-CHECK-PASSED    VALUE 'Y'.
+       01  WS-ANY-FAIL           PIC X VALUE 'N'.
+           88  SOME-CHECK-FAILED       VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       Main-Selftest.
+           DISPLAY "energy_selftest: calling fetch_energy "
+               "(snapshot 1 of 2)..."
+           CALL "fetch_energy" USING DOMAIN-DATA-BEFORE
+
+           PERFORM VARYING WS-SPIN-IDX FROM 1 BY 1
+               UNTIL WS-SPIN-IDX > WS-SPIN-MAX
+               CONTINUE
+           END-PERFORM
+
+           DISPLAY "energy_selftest: calling fetch_energy "
+               "(snapshot 2 of 2)..."
+           CALL "fetch_energy" USING DOMAIN-DATA-AFTER
+
+           IF DOMAIN-COUNT > 0
+               SET COUNT-CHECK-PASSED TO TRUE
+           END-IF
+
+           PERFORM VARYING DOM-IDX FROM 1 BY 1
+               UNTIL DOM-IDX > DOMAIN-COUNT
+               OR CHANGE-CHECK-PASSED
+               IF DOM-IDX <= AFTER-DOMAIN-COUNT
+                   AND DOMAIN-VALUE(DOM-IDX) NOT =
+                       AFTER-DOMAIN-VALUE(DOM-IDX)
+                   SET CHANGE-CHECK-PASSED TO TRUE
+               END-IF
+           END-PERFORM
+
+           DISPLAY "energy_selftest: domain count = "
+               DOMAIN-COUNT " / " AFTER-DOMAIN-COUNT
+               " (before / after)"
+
+           IF COUNT-CHECK-PASSED
+               DISPLAY "energy_selftest: PASS - domain count "
+                   "greater than zero"
+           ELSE
+               DISPLAY "energy_selftest: FAIL - domain count "
+                   "was zero; fetch_energy found no RAPL domains "
+                   "on this host"
+               SET SOME-CHECK-FAILED TO TRUE
+           END-IF
+
+           IF CHANGE-CHECK-PASSED
+               DISPLAY "energy_selftest: PASS - at least one "
+                   "domain value changed between snapshots"
+           ELSE
+               DISPLAY "energy_selftest: FAIL - no domain value "
+                   "changed between snapshots; check that the "
+                   "RAPL counters are live and not stuck"
+               SET SOME-CHECK-FAILED TO TRUE
+           END-IF
+
+           IF SOME-CHECK-FAILED
+               DISPLAY "energy_selftest: overall result - FAIL"
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               DISPLAY "energy_selftest: overall result - PASS"
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
+
+       END PROGRAM energy-selftest.
