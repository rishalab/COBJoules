@@ -0,0 +1,43 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. dump-energy.
+       AUTHOR. Shiva9361.
+
+      *> Standalone, script-friendly front end onto fetch_energy (req
+      *> 029): CALLs fetch_energy once and DISPLAYs one CSV line per
+      *> DOMAIN-ENTRY to stdout ("domain,value,uom"). Exists so a
+      *> single RAPL snapshot can be captured from a shell - locally,
+      *> or on a remote host over ssh - without a caller having to
+      *> link against fetch_energy's LINKAGE contract itself. This is
+      *> the program remote_energy_collect.cbl runs (locally or via
+      *> ssh) on each node in COBJOULES_REMOTE_HOSTS.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  DOMAIN-DATA.
+           05  DOMAIN-COUNT          PIC 9(4) COMP.
+           05  DOMAIN-ENTRY OCCURS 256 TIMES
+                               INDEXED BY DOM-IDX.
+               COPY "energydom.cpy".
+
+      *> DISPLAYing DOMAIN-VALUE directly shows its native binary
+      *> width rather than its PIC 9(12) width, so it is MOVEd to a
+      *> plain numeric-display field first - the same pattern
+      *> energy_cost.cbl's TOTAL-DISP and array_concat's "show" use
+      *> before DISPLAYing a binary/COMP item.
+       01  VALUE-DISP PIC 9(12).
+
+       PROCEDURE DIVISION.
+       Main-Dump.
+           CALL "fetch_energy" USING DOMAIN-DATA
+
+           PERFORM VARYING DOM-IDX FROM 1 BY 1
+               UNTIL DOM-IDX > DOMAIN-COUNT
+               MOVE DOMAIN-VALUE(DOM-IDX) TO VALUE-DISP
+               DISPLAY FUNCTION TRIM(DOMAIN-NAME(DOM-IDX)) ","
+                   VALUE-DISP ","
+                   FUNCTION TRIM(DOMAIN-UOM(DOM-IDX))
+           END-PERFORM
+
+           STOP RUN.
+
+       END PROGRAM dump-energy.
