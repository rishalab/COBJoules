@@ -10,9 +10,24 @@
            function all intrinsic.
        input-output section.
        file-control.
-        select input-file assign to 
-                "nbody-file"
+      *> req 012: input-file's assignment is now a data item rather
+      *> than a literal, defaulted to "nbody-file" but overridable via
+      *> the NBODY_INPUT_FILE environment variable (the same
+      *> ACCEPT-FROM-ENVIRONMENT-override idiom fetch_energy already
+      *> uses for COBJOULES_RAPL_BASE) so a library of named datasets
+      *> (nbody-small, nbody-large, nbody-collision) can be selected
+      *> per run without overwriting the one fixed file in place.
+        select input-file assign to
+                ws-input-path
                   line sequential.
+      *> CHECKPOINT-FILE backs req 010 (checkpoint/restart): simulate
+      *> periodically saves the current timestep and every body's
+      *> position/velocity here, so a killed/restarted run can resume
+      *> instead of burning the energy of a full re-run.
+        select checkpoint-file assign to
+                "nbody-checkpoint"
+                  organization line sequential
+                  file status is ckpt-fs.
        data division.
        file section.
        fd  input-file.
@@ -42,14 +57,51 @@
            05 i-r-volz         pic -9.9999.
       *    05 filler           pic x(08).
 
+       fd  checkpoint-file.
+       01  ckpt-header-record.
+           05  ckpt-t           pic 9(8).
+       01  ckpt-body-record.
+      *> must match positions/velocities' own s9(9)v9(20) exactly -
+      *> a narrower checkpoint field truncates fractional precision
+      *> on every write-checkpoint/try-resume round trip, defeating
+      *> req 010's point of a faithful resume.
+           05  ckpt-x           pic s9(9)v9(20).
+           05  ckpt-y           pic s9(9)v9(20).
+           05  ckpt-z           pic s9(9)v9(20).
+           05  ckpt-vx          pic s9(9)v9(20).
+           05  ckpt-vy          pic s9(9)v9(20).
+           05  ckpt-vz          pic s9(9)v9(20).
 
        working-storage section.
+      *> req 012: defaults input-file's assignment to the literal
+      *> "nbody-file" the repo has always used, overridden by
+      *> NBODY_INPUT_FILE if set.
+       77  ws-input-path pic x(100) value "nbody-file".
+       77  ws-input-env  pic x(100) value spaces.
        77  bodies       pic 9(3).
+      *> req 011: i-r-bodies comes straight from the nbody-file header
+      *> with nothing stopping it exceeding the old fixed OCCURS 10 -
+      *> max-bodies is the validated upper bound the OCCURS DEPENDING
+      *> ON tables below are now sized against.
+       77  max-bodies   pic 9(3) value 200.
        77  timesteps    pic 9(8).
        77  gravconstant pic 9v999999.
+      *> req 036: bodies*timesteps as this run's workload-size figure,
+      *> reported alongside the energy delta via COBJOULES_WORKLOAD_
+      *> SIZE so a consolidated report can compute energy-per-
+      *> operation instead of just raw joules.
+       77  ws-workload      pic 9(12).
+       77  ws-workload-disp pic Z(11)9.
+       77  ws-workload-trim pic x(12) value spaces.
        77  i            pic 999.
        77  idis         pic 9.
        77  j            pic 999.
+      *> measure_energy's WS-CP-LABEL linkage item is PIC X(16);
+      *> CALL "measure_energy" USING "START" would pass that literal
+      *> by reference with only 5 bytes actually allocated, so moving
+      *> it into a 16-byte field over-reads adjacent memory. Moving
+      *> the literal into a properly-sized field first avoids that.
+       77  ws-cp-label  pic x(16).
        77  t            pic 99999999.
        77  tdis         pic z9.
        77  c            pic 999.
@@ -62,10 +114,45 @@
        77  temp-vy      pic s9(9)v9(20).
        77  temp-vz      pic s9(9)v9(20).
 
+      *> req 010 checkpoint/restart working storage.
+       77  ckpt-fs          pic xx.
+       77  ckpt-filename    pic x(40) value "nbody-checkpoint".
+       77  ckpt-chk-details pic x(20).
+       77  ckpt-chk-rc      pic 9(9) comp-5.
+       77  ckpt-interval    pic 9(8) value 1000.
+       77  ckpt-eof         pic x value 'N'.
+           88  ckpt-at-end      value 'Y'.
+           88  ckpt-not-at-end  value 'N'.
+       77  resume-t         pic 9(8) value 0.
+       77  t-start          pic 9(8) value 1.
+
+      *> req 031: periodic-sampling mode - an energy reading taken
+      *> every K timesteps (NBODY_ENERGY_SAMPLE_INTERVAL) or every K
+      *> wall-clock seconds (NBODY_ENERGY_SAMPLE_SECONDS) across
+      *> simulate's run, instead of only the START/AFTER-INIT/AFTER-SIM
+      *> bracket, so a long run's energy-over-time curve can be read
+      *> back out of energy.log afterward (one ReportDelta pair per
+      *> sample) rather than just one aggregate number for the whole
+      *> simulation. Seconds mode takes priority if both are set; 0
+      *> (the default for either) leaves that mode off. measure_energy
+      *> now recycles its checkpoint table once full (req 031) so this
+      *> can sample indefinitely without running out of slots.
+       77  energy-sample-env      pic x(8) value spaces.
+       77  energy-sample-interval pic 9(8) value 0.
+       77  energy-sample-seconds  pic 9(8) value 0.
+       77  energy-sample-count    pic 9(8) value 0.
+       77  energy-sample-count-disp pic z(7)9.
+       77  ws-sample-label        pic x(16).
+       77  last-sample-epoch      pic 9(10) value 0.
+       77  now-ts                 pic x(21).
+       77  now-date8              pic 9(8).
+       77  now-epoch              pic 9(10).
+
        01  masses.
-           05  mass occurs 10 times pic 9v9999.
+           05  mass occurs 1 to 200 times depending on bodies
+                   pic 9v9999.
        01  positions.
-           05  posn occurs 10 times.
+           05  posn occurs 1 to 200 times depending on bodies.
                10  x pic s9(9)v9(20).
                10  y pic s9(9)v9(20).
                10  z pic s9(9)v9(20).
@@ -73,7 +160,7 @@
                10  yy pic s9v9(06).
                10  zz pic s9v9(06).
        01  velocities.
-           05  velocity occurs 10 times.
+           05  velocity occurs 1 to 200 times depending on bodies.
                10  vx pic s9(9)v9(20).
                10  vy pic s9(9)v9(20).
                10  vz pic s9(9)v9(20).
@@ -81,28 +168,153 @@
                10  vyy pic s9v9(06).
                10  vzz pic s9v9(06).
        01  accelerations.
-           05  acceleration occurs 10 times.
+           05  acceleration occurs 1 to 200 times depending on bodies.
                10  ax pic s9(9)v9(20).
                10  ay pic s9(9)v9(20).
                10  az pic s9(9)v9(20).
 
        procedure division.
        main-procedure.
+           accept ws-input-env from environment "NBODY_INPUT_FILE"
+           if ws-input-env not = spaces
+               move ws-input-env to ws-input-path
+           end-if
+
+      *> req 031: periodic energy-sampling interval/period, same
+      *> ACCEPT-FROM-ENVIRONMENT-plus-NUMVAL idiom measure_energy uses
+      *> for COBJOULES_ALERT_THRESHOLD_J. Blank/unset leaves that mode
+      *> off (0).
+           accept energy-sample-env from environment
+               "NBODY_ENERGY_SAMPLE_INTERVAL"
+           if energy-sample-env not = spaces
+               compute energy-sample-interval =
+                   function numval(energy-sample-env)
+           end-if
+
+           move spaces to energy-sample-env
+           accept energy-sample-env from environment
+               "NBODY_ENERGY_SAMPLE_SECONDS"
+           if energy-sample-env not = spaces
+               compute energy-sample-seconds =
+                   function numval(energy-sample-env)
+           end-if
+
            open input input-file
            read input-file into input-rec-constant
            move i-r-gravconstant to gravconstant
            move i-r-bodies       to bodies
            move i-r-timesteps    to timesteps
+           perform validate-header
+
+      *> req 015: tag this program's measure_energy log lines so a
+      *> consolidated cross-benchmark report can group them back out.
+           display "COBJOULES_PROGRAM_NAME" upon environment-name
+           display "NBODY" upon environment-value
 
+           compute ws-workload = bodies * timesteps
+           move ws-workload to ws-workload-disp
+           move function trim(ws-workload-disp) to ws-workload-trim
+           display "COBJOULES_WORKLOAD_SIZE" upon environment-name
+           display ws-workload-trim upon environment-value
+
+           move "START" to ws-cp-label
+           call "measure_energy" using ws-cp-label
            perform initiate-system
-           call "measure_energy"
+           perform try-resume
+           move "AFTER-INIT" to ws-cp-label
+           call "measure_energy" using ws-cp-label
            perform simulate
-           call "measure_energy"
+           move "AFTER-SIM" to ws-cp-label
+           call "measure_energy" using ws-cp-label
+
+      *> the run finished to completion, so there is nothing left to
+      *> resume - drop the checkpoint rather than leave stale state
+      *> for the next invocation to trip over. Only delete it if it's
+      *> actually there (a run that never hit a checkpoint interval
+      *> never created one), and always capture the RETURNING code -
+      *> otherwise CBL_DELETE_FILE's result (128 on a missing file)
+      *> flows straight into the implicit RETURN-CODE register and
+      *> becomes this program's process exit status.
+           call "CBL_CHECK_FILE_EXIST" using ckpt-filename
+               ckpt-chk-details returning ckpt-chk-rc
+           if ckpt-chk-rc = 0
+               call "CBL_DELETE_FILE" using ckpt-filename
+                   returning ckpt-chk-rc
+           end-if
 
            close input-file
            stop run
            .
 
+       validate-header.
+      *> req 011: reject a body count outside what the OCCURS
+      *> DEPENDING ON tables above are sized for, instead of silently
+      *> truncating the simulation or corrupting storage past the
+      *> table bound the way the old fixed OCCURS 10 TIMES did.
+           if bodies < 1 or bodies > max-bodies
+               display "nbody: ERROR - nbody-file header requests "
+                   bodies " bodies, which is outside the supported "
+                   "range of 1 to " max-bodies
+               close input-file
+               stop run
+           end-if
+
+      *> req 032: a zero timesteps count would make simulate's
+      *> "perform varying t ... until t > timesteps" loop never
+      *> execute, and the run would still fall through to the normal
+      *> "finished, drop checkpoint" exit path as if it had actually
+      *> simulated something.
+           if timesteps = 0
+               display "nbody: ERROR - nbody-file header requests 0 "
+                   "timesteps"
+               close input-file
+               stop run
+           end-if
+
+      *> req 032: gravconstant's unsigned pic 9.9999 already caps it at
+      *> 9.9999, so the only malformed value worth rejecting here is a
+      *> zero/blank one - every body's acceleration in
+      *> compute-accelerations is directly proportional to it, so a
+      *> zero value would silently simulate bodies drifting in
+      *> straight lines under no gravity at all rather than error out.
+           if gravconstant = 0
+               display "nbody: ERROR - nbody-file header requests a "
+                   "zero gravitational constant"
+               close input-file
+               stop run
+           end-if
+           .
+
+       try-resume.
+           call "CBL_CHECK_FILE_EXIST" using ckpt-filename
+               ckpt-chk-details returning ckpt-chk-rc
+           if ckpt-chk-rc = 0
+               open input checkpoint-file
+               if ckpt-fs = "00"
+                   read checkpoint-file
+                   move ckpt-t to resume-t
+                   set ckpt-not-at-end to true
+                   perform varying i from 1 by 1
+                       until i > bodies or ckpt-at-end
+                       read checkpoint-file
+                           at end
+                               set ckpt-at-end to true
+                           not at end
+                               move ckpt-x to x(i)
+                               move ckpt-y to y(i)
+                               move ckpt-z to z(i)
+                               move ckpt-vx to vx(i)
+                               move ckpt-vy to vy(i)
+                               move ckpt-vz to vz(i)
+                       end-read
+                   end-perform
+                   display "nbody: resuming from checkpoint at "
+                       "timestep " resume-t
+                   close checkpoint-file
+               end-if
+           end-if
+           .
+
        initiate-system.
            perform varying i from 1 by 1 until i > bodies
                read input-file into input-rec-mass
@@ -120,14 +332,86 @@
 
        simulate.
            perform display-topline
-           perform varying t from 1 by 1 until t > timesteps
+           compute t-start = resume-t + 1
+           if energy-sample-seconds > 0
+               perform compute-now-epoch
+               move now-epoch to last-sample-epoch
+           end-if
+           perform varying t from t-start by 1 until t > timesteps
                perform compute-accelerations
                perform compute-positions
                perform compute-velocities
                perform resolve-collisions
                perform round-results
       *        perform display-results
+               if function mod(t, ckpt-interval) = 0
+                   perform write-checkpoint
+               end-if
+               perform maybe-sample-energy
+           end-perform
+           .
+
+       maybe-sample-energy.
+      *> req 031: seconds mode takes priority over interval mode when
+      *> both are configured.
+           if energy-sample-seconds > 0
+               perform compute-now-epoch
+               if now-epoch - last-sample-epoch >= energy-sample-seconds
+                   perform take-energy-sample
+                   move now-epoch to last-sample-epoch
+               end-if
+           else
+               if energy-sample-interval > 0
+                       and function mod(t, energy-sample-interval) = 0
+                   perform take-energy-sample
+               end-if
+           end-if
+           .
+
+       take-energy-sample.
+           add 1 to energy-sample-count
+           move energy-sample-count to energy-sample-count-disp
+      *> measure_energy's WS-CP-LABEL linkage item is PIC X(16), and
+      *> uninitialized bytes past a STRING's pointer aren't reliably
+      *> space-filled (same hazard measure_energy's own CP-LABEL
+      *> comment calls out) - cleared first so a shorter count digit
+      *> string never carries a stray byte from a longer prior one.
+           move spaces to ws-sample-label
+           string "SAMPLE" delimited by size
+                  function trim(energy-sample-count-disp)
+                      delimited by size
+               into ws-sample-label
+           call "measure_energy" using ws-sample-label
+           .
+
+       compute-now-epoch.
+      *> Same CURRENT-DATE-to-epoch-seconds conversion measure_energy's
+      *> ComputeEpochSecs uses, at whole-second granularity - all this
+      *> needs is to know whether at least energy-sample-seconds have
+      *> elapsed since the last sample.
+           move function current-date to now-ts
+           move now-ts(1:8) to now-date8
+           compute now-epoch =
+               function integer-of-date(now-date8) * 86400
+               + function numval(now-ts(9:2)) * 3600
+               + function numval(now-ts(11:2)) * 60
+               + function numval(now-ts(13:2))
+           .
+
+       write-checkpoint.
+           open output checkpoint-file
+           move t to ckpt-t
+           write ckpt-header-record
+           perform varying i from 1 by 1 until i > bodies
+               move x(i) to ckpt-x
+               move y(i) to ckpt-y
+               move z(i) to ckpt-z
+               move vx(i) to ckpt-vx
+               move vy(i) to ckpt-vy
+               move vz(i) to ckpt-vz
+               write ckpt-body-record
            end-perform
+           close checkpoint-file
            .
 
        compute-accelerations.
