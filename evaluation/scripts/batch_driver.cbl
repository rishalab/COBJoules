@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. batch-driver.
+       AUTHOR. Shiva9361.
+
+      *> JCL-style job driver (req 009): runs the whole evaluation
+      *> suite back to back as a single unattended batch, the way a
+      *> JCL job streams PGM= steps one after another. Each step is
+      *> its own standalone executable with its own STOP RUN, so
+      *> steps are run as child processes via CALL "SYSTEM" rather
+      *> than CALLed in-process - a called subprogram's STOP RUN would
+      *> otherwise terminate this driver's run unit too.
+      *>
+      *> All four steps share one COBJOULES_RUN_ID (exported into the
+      *> environment for the child processes to inherit) so their
+      *> measure_energy output can be tied back to a single overnight
+      *> sweep.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-RUN-ID    PIC X(21) VALUE SPACES.
+       01  WS-CMD       PIC X(200) VALUE SPACES.
+       01  WS-RC        PIC S9(9) COMP-5 VALUE 0.
+
+       PROCEDURE DIVISION.
+       Main-Driver.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-ID
+
+           DISPLAY "COBJOULES_RUN_ID" UPON ENVIRONMENT-NAME
+           DISPLAY WS-RUN-ID UPON ENVIRONMENT-VALUE
+
+           DISPLAY "batch_driver: starting run "
+               FUNCTION TRIM(WS-RUN-ID)
+
+           MOVE "./array_concat" TO WS-CMD
+           PERFORM RunStep
+
+           MOVE "./bubble_sort" TO WS-CMD
+           PERFORM RunStep
+
+           MOVE "./insertion_sort" TO WS-CMD
+           PERFORM RunStep
+
+           MOVE "./nbody" TO WS-CMD
+           PERFORM RunStep
+
+           DISPLAY "batch_driver: run " FUNCTION TRIM(WS-RUN-ID)
+               " complete"
+
+           STOP RUN.
+
+       RunStep.
+           DISPLAY "batch_driver: running " FUNCTION TRIM(WS-CMD)
+           CALL "SYSTEM" USING WS-CMD RETURNING WS-RC
+           IF WS-RC NOT = 0
+               DISPLAY "batch_driver: WARNING - "
+                   FUNCTION TRIM(WS-CMD)
+                   " exited with status " WS-RC
+           END-IF
+           .
+
+       END PROGRAM batch-driver.
