@@ -0,0 +1,236 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. energy-cost.
+       AUTHOR. Shiva9361.
+
+      *> Energy-to-cost chargeback report (req 028): reads back
+      *> energy.log (req 000) for one COBJOULES_RUN_ID (req 009) and
+      *> turns its logged microjoule deltas into a dollar figure,
+      *> using the joule/watt-hour conversion measure_energy's
+      *> DISPLAY output already applies (req 018) plus a per-kWh
+      *> utility rate supplied by the caller, so a run can be
+      *> justified against the department's operating budget instead
+      *> of an abstract microjoule count.
+      *>
+      *> COBJOULES_COST_RUN_ID  (required) - the run to charge back.
+      *> COBJOULES_RATE_PER_KWH (required) - utility rate in dollars
+      *>                                     per kilowatt-hour.
+      *>
+      *> Breaks the total down per COBJOULES_PROGRAM_NAME (req 015)
+      *> within that run, the same grouping energy_report.cbl (req
+      *> 015) already uses, so a run that exercises several programs
+      *> (e.g. a batch_driver sweep, req 009) shows where the cost
+      *> actually went.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENERGY-LOG-IN ASSIGN TO "energy.log"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS COST-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENERGY-LOG-IN.
+      *> matches energy_report.cbl/energy_diff.cbl's record width.
+       01  COST-RECORD PIC X(280).
+
+       WORKING-STORAGE SECTION.
+       01  COST-FS       PIC XX.
+       01  COST-EOF      PIC X VALUE 'N'.
+           88  COST-AT-END     VALUE 'Y'.
+           88  COST-NOT-AT-END VALUE 'N'.
+
+       01  WS-RUN-FILTER PIC X(20).
+       01  WS-RATE-ENV   PIC X(15).
+       01  WS-RATE       PIC S9(5)V9(6) COMP-3 VALUE 0.
+
+       01  F-RUNID       PIC X(21).
+       01  F-CPPAIR      PIC X(34).
+       01  F-DOMAIN      PIC X(24).
+       01  F-DELTA       PIC X(15).
+       01  F-TIMESTAMP   PIC X(21).
+       01  F-ELAPSED     PIC X(15).
+       01  F-PROGNAME    PIC X(20).
+
+       01  WS-LOOKUP-NAME PIC X(20).
+       01  WS-FOUND       PIC 9(1).
+       01  WS-MATCH-IDX   PIC 9(2).
+       01  DELTA-NUM      PIC 9(15).
+
+       01  MAX-PROGS      PIC 9(2) VALUE 20.
+       01  PROG-COUNT     PIC 9(2) VALUE 0.
+       01  PROG-TABLE.
+           05  PROG-ENTRY OCCURS 20 TIMES INDEXED BY PROG-IDX.
+               10  PROG-NAME  PIC X(20).
+               10  PROG-TOTAL PIC 9(15).
+
+       01  WS-GRAND-TOTAL-UJ PIC 9(15) VALUE 0.
+       01  WS-LINE-COUNT     PIC 9(9) VALUE 0.
+
+       01  WS-JOULES      PIC S9(9)V9(6) COMP-3.
+       01  WS-KWH         PIC S9(9)V9(12) COMP-3.
+       01  WS-COST        PIC S9(9)V9(4) COMP-3.
+
+       01  TOTAL-DISP     PIC Z(14)9.
+       01  JOULES-DISP    PIC Z(8)9.9(6).
+       01  KWH-DISP       PIC Z(5)9.9(6).
+       01  COST-DISP      PIC Z(7)9.99.
+
+       PROCEDURE DIVISION.
+       Main-Cost.
+           ACCEPT WS-RUN-FILTER FROM ENVIRONMENT
+               "COBJOULES_COST_RUN_ID"
+           ACCEPT WS-RATE-ENV FROM ENVIRONMENT
+               "COBJOULES_RATE_PER_KWH"
+
+           IF WS-RUN-FILTER = SPACES OR WS-RATE-ENV = SPACES
+               DISPLAY "energy_cost: ERROR - set "
+                   "COBJOULES_COST_RUN_ID and COBJOULES_RATE_PER_KWH "
+                   "before running this report"
+               STOP RUN
+           END-IF
+
+           COMPUTE WS-RATE = FUNCTION NUMVAL(FUNCTION TRIM(
+               WS-RATE-ENV))
+
+           OPEN INPUT ENERGY-LOG-IN
+           IF COST-FS NOT = "00"
+               DISPLAY "energy_cost: ERROR - could not open "
+                   "energy.log (status " COST-FS ")"
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL COST-AT-END
+               READ ENERGY-LOG-IN
+                   AT END
+                       SET COST-AT-END TO TRUE
+                   NOT AT END
+                       PERFORM Process-Line THRU Process-Line-Exit
+               END-READ
+           END-PERFORM
+
+           CLOSE ENERGY-LOG-IN
+
+           IF WS-LINE-COUNT = 0
+               DISPLAY "energy_cost: no data found in energy.log for "
+                   "run " FUNCTION TRIM(WS-RUN-FILTER)
+           ELSE
+               PERFORM Display-Report
+           END-IF
+
+           STOP RUN.
+
+       Process-Line.
+      *> energy.log lines written before req 030/036 have fewer
+      *> comma-delimited fields than this UNSTRING targets, so clear
+      *> every target first rather than carrying over a prior line's
+      *> value.
+           MOVE SPACES TO F-RUNID F-CPPAIR F-DOMAIN F-DELTA
+               F-TIMESTAMP F-ELAPSED F-PROGNAME
+           UNSTRING COST-RECORD DELIMITED BY ","
+               INTO F-RUNID F-CPPAIR F-DOMAIN F-DELTA
+                    F-TIMESTAMP F-ELAPSED F-PROGNAME
+           END-UNSTRING
+
+           IF FUNCTION TRIM(F-RUNID) NOT = FUNCTION TRIM(WS-RUN-FILTER)
+               GO TO Process-Line-Exit
+           END-IF
+
+           MOVE FUNCTION TRIM(F-PROGNAME) TO WS-LOOKUP-NAME
+           IF WS-LOOKUP-NAME = SPACES
+               MOVE "UNKNOWN" TO WS-LOOKUP-NAME
+           END-IF
+
+           PERFORM Find-Or-Add-Prog
+
+           IF WS-FOUND NOT = 2
+               COMPUTE DELTA-NUM = FUNCTION NUMVAL(
+                   FUNCTION TRIM(F-DELTA))
+               ADD DELTA-NUM TO PROG-TOTAL(PROG-IDX)
+               ADD DELTA-NUM TO WS-GRAND-TOTAL-UJ
+               ADD 1 TO WS-LINE-COUNT
+           END-IF
+           .
+
+       Process-Line-Exit.
+           EXIT.
+
+       Find-Or-Add-Prog.
+      *> same find-or-add-by-name idiom as energy_report.cbl's
+      *> Find-Or-Add-Prog - see that program for the WS-FOUND/
+      *> WS-MATCH-IDX rationale.
+           MOVE 0 TO WS-FOUND
+           PERFORM VARYING PROG-IDX FROM 1 BY 1
+               UNTIL PROG-IDX > PROG-COUNT OR WS-FOUND = 1
+               IF PROG-NAME(PROG-IDX) = WS-LOOKUP-NAME
+                   MOVE 1 TO WS-FOUND
+                   MOVE PROG-IDX TO WS-MATCH-IDX
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND = 1
+               SET PROG-IDX TO WS-MATCH-IDX
+           END-IF
+
+           IF WS-FOUND = 0
+               IF PROG-COUNT >= MAX-PROGS
+                   DISPLAY "energy_cost: WARNING - program table full "
+                       "(" MAX-PROGS "), dropping data for "
+                       FUNCTION TRIM(WS-LOOKUP-NAME)
+                   MOVE 2 TO WS-FOUND
+               ELSE
+                   ADD 1 TO PROG-COUNT
+                   SET PROG-IDX TO PROG-COUNT
+                   MOVE WS-LOOKUP-NAME TO PROG-NAME(PROG-IDX)
+                   MOVE 0 TO PROG-TOTAL(PROG-IDX)
+                   MOVE 1 TO WS-FOUND
+               END-IF
+           END-IF
+           .
+
+       Display-Report.
+           DISPLAY "=========================================="
+               "=========================="
+           DISPLAY "Energy-to-cost chargeback report - run "
+               FUNCTION TRIM(WS-RUN-FILTER)
+           DISPLAY "Rate: $" FUNCTION TRIM(WS-RATE-ENV) " per kWh"
+           DISPLAY "Program              Energy(uJ)         J"
+               "         kWh        Cost($)"
+
+           PERFORM VARYING PROG-IDX FROM 1 BY 1
+               UNTIL PROG-IDX > PROG-COUNT
+               PERFORM Compute-Cost-Fields
+               MOVE PROG-TOTAL(PROG-IDX) TO TOTAL-DISP
+               DISPLAY PROG-NAME(PROG-IDX) " "
+                   FUNCTION TRIM(TOTAL-DISP) "   "
+                   FUNCTION TRIM(JOULES-DISP) "   "
+                   FUNCTION TRIM(KWH-DISP) "   "
+                   FUNCTION TRIM(COST-DISP)
+           END-PERFORM
+
+           COMPUTE WS-JOULES = WS-GRAND-TOTAL-UJ / 1000000
+           COMPUTE WS-KWH = WS-JOULES / 3600000
+           COMPUTE WS-COST = WS-KWH * WS-RATE
+           MOVE WS-GRAND-TOTAL-UJ TO TOTAL-DISP
+           MOVE WS-JOULES TO JOULES-DISP
+           MOVE WS-KWH TO KWH-DISP
+           MOVE WS-COST TO COST-DISP
+           DISPLAY "---------------------------------------------"
+               "----------------------"
+           DISPLAY "TOTAL                " " "
+               FUNCTION TRIM(TOTAL-DISP) "   "
+               FUNCTION TRIM(JOULES-DISP) "   "
+               FUNCTION TRIM(KWH-DISP) "   "
+               FUNCTION TRIM(COST-DISP)
+           .
+
+       Compute-Cost-Fields.
+           COMPUTE WS-JOULES = PROG-TOTAL(PROG-IDX) / 1000000
+           COMPUTE WS-KWH = WS-JOULES / 3600000
+           COMPUTE WS-COST = WS-KWH * WS-RATE
+           MOVE WS-JOULES TO JOULES-DISP
+           MOVE WS-KWH TO KWH-DISP
+           MOVE WS-COST TO COST-DISP
+           .
+
+       END PROGRAM energy-cost.
