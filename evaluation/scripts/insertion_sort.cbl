@@ -5,22 +5,47 @@
        repository. function all intrinsic.
        data division.
        working-storage section.
+      *> req 033: a-lim/sorted-lim are now driven by
+      *> INSERTIONSORT_ITEM_COUNT instead of a fixed 10000, the same
+      *> ACCEPT-FROM-ENVIRONMENT-plus-NUMVAL idiom bubble_sort.cbl's
+      *> itemArrayCount/BUBBLSRT_ITEM_COUNT (req 014) uses - array and
+      *> sorted-array stay OCCURS 99999, bubble_sort's own ceiling, so
+      *> the two sorts can be benchmarked head-to-head at matching
+      *> sizes up to the same limit.
+       01  ws-count-env pic x(5) value spaces.
+      *> req 036: a-lim as this run's workload-size figure, reported
+      *> alongside the energy delta so a consolidated report can
+      *> compute energy-per-operation instead of just raw joules.
+       01  ws-workload-disp pic Z(4)9.
+       01  ws-workload-trim pic x(5) value spaces.
        01  filler.
            03  a pic 9(5).
            03  a-lim pic 9(5) value 10000.
-           03  array occurs 10000 pic 9(5).
-       
+           03  array occurs 99999 pic 9(5).
+
        01  filler.
            03  s pic 9(5).
            03  o pic 9(5).
            03  o1 pic 9(5).
            03  sorted-len pic 9(5).
            03  sorted-lim pic 9(5) value 10000.
-           03  sorted-array occurs 10000 pic 9(5).
-       
+           03  sorted-array occurs 99999 pic 9(5).
+
        procedure division.
        start-insertionsort.
-           move 1 to a 
+           accept ws-count-env from environment
+               "INSERTIONSORT_ITEM_COUNT"
+           if ws-count-env not = spaces
+               move function numval(ws-count-env) to a-lim
+           end-if
+           if a-lim < 1 or a-lim > 99999
+               display "insertionsort: ERROR - "
+                   "INSERTIONSORT_ITEM_COUNT must be between 1 "
+                   "and 99999"
+               stop run
+           end-if
+           move a-lim to sorted-lim
+
            perform varying a from 1 by 1 until a > a-lim
                move a  to  array(a)
            end-perform
@@ -31,6 +56,16 @@
       *     display  space 'initial array'
       *    
            
+      *> req 015: tag this program's measure_energy log lines so a
+      *> consolidated cross-benchmark report can group them back out.
+           display "COBJOULES_PROGRAM_NAME" upon environment-name
+           display "INSERTIONSORT" upon environment-value
+
+           move a-lim to ws-workload-disp
+           move function trim(ws-workload-disp) to ws-workload-trim
+           display "COBJOULES_WORKLOAD_SIZE" upon environment-name
+           display ws-workload-trim upon environment-value
+
            call "measure_energy"
 
            move 0 to sorted-len
