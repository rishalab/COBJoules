@@ -0,0 +1,289 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. energy-report.
+       AUTHOR. Shiva9361.
+
+      *> Consolidated cross-benchmark energy report (req 015): reads
+      *> back whatever measure_energy has persisted to energy.log
+      *> (req 000) across however many runs the log covers, and prints
+      *> one table ranking the evaluation/scripts programs by total
+      *> energy consumed, using the COBJOULES_PROGRAM_NAME tag each
+      *> program's measure_energy calls now carry (req 015).
+      *>
+      *> Ranks by total summed delta energy across every domain and
+      *> checkpoint transition recorded per program. req 036 adds an
+      *> energy-per-operation column alongside it, using the
+      *> COBJOULES_WORKLOAD_SIZE figure (itemArrayCount, a-lim,
+      *> bodies*timesteps, etc.) each program's measure_energy calls
+      *> now also carry - the most recently seen workload value for a
+      *> program is used as its divisor, so re-running the same
+      *> program at a different size updates the figure for later
+      *> lines. A program that hasn't been updated to report a
+      *> workload (or whose log predates req 036) shows "N/A" for
+      *> that column rather than a misleading divide-by-something.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENERGY-LOG-IN ASSIGN TO "energy.log"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS REP-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENERGY-LOG-IN.
+      *> widened from X(140) for req 022's trailing DOMAIN-SYSPATH
+      *> field, then X(240), then X(280) for req 036's trailing
+      *> WORKLOAD field - LINE SEQUENTIAL silently drops anything past
+      *> the FD record's length instead of erroring, so a too-narrow
+      *> record here would have quietly truncated long sysfs paths.
+       01  REP-RECORD PIC X(280).
+
+       WORKING-STORAGE SECTION.
+       01  REP-FS        PIC XX.
+       01  REP-EOF       PIC X VALUE 'N'.
+           88  REP-AT-END     VALUE 'Y'.
+           88  REP-NOT-AT-END VALUE 'N'.
+
+       01  F-RUNID       PIC X(21).
+       01  F-CPPAIR      PIC X(34).
+       01  F-DOMAIN      PIC X(24).
+       01  F-DELTA       PIC X(15).
+       01  F-TIMESTAMP   PIC X(21).
+       01  F-ELAPSED     PIC X(15).
+       01  F-PROGNAME    PIC X(20).
+      *> SYSPATH/CPU/PKGID/MIGRATED aren't used by this report, but an
+      *> UNSTRING INTO list has to name every token up through the one
+      *> it actually wants (F-WORKLOAD), the same as energy_export.cbl
+      *> already does for its own trailing fields.
+       01  F-SYSPATH     PIC X(100).
+       01  F-CPU         PIC X(6).
+       01  F-PKGID       PIC X(6).
+       01  F-MIGRATED    PIC X(3).
+       01  F-WORKLOAD    PIC X(12).
+
+       01  WS-LOOKUP-NAME PIC X(20).
+       01  WS-FOUND       PIC 9(1).
+       01  WS-MATCH-IDX   PIC 9(2).
+       01  DELTA-NUM      PIC 9(15).
+       01  WORKLOAD-NUM   PIC 9(15).
+
+       01  MAX-PROGS      PIC 9(2) VALUE 20.
+       01  PROG-COUNT     PIC 9(2) VALUE 0.
+       01  PROG-TABLE.
+           05  PROG-ENTRY OCCURS 20 TIMES INDEXED BY PROG-IDX.
+               10  PROG-NAME  PIC X(20).
+               10  PROG-TOTAL PIC 9(15).
+               10  PROG-LINES PIC 9(7).
+      *> req 036: the most recently seen COBJOULES_WORKLOAD_SIZE value
+      *> for this program, used as the energy-per-operation divisor.
+               10  PROG-WORKLOAD PIC 9(15) VALUE 0.
+               10  PROG-HAS-WORKLOAD PIC X VALUE 'N'.
+                   88  PROG-WORKLOAD-KNOWN VALUE 'Y'.
+
+       01  SWAP-IDX       PIC 9(2).
+       01  SORT-CHANGED   PIC X VALUE 'N'.
+           88  SORT-DID-CHANGE    VALUE 'Y'.
+           88  SORT-DID-NOT-CHANGE VALUE 'N'.
+       01  TEMP-PROG-NAME  PIC X(20).
+       01  TEMP-PROG-TOTAL PIC 9(15).
+       01  TEMP-PROG-LINES PIC 9(7).
+       01  TEMP-PROG-WORKLOAD PIC 9(15).
+       01  TEMP-PROG-HAS-WORKLOAD PIC X.
+
+       01  RANK-DISP      PIC Z9.
+       01  TOTAL-DISP     PIC Z(14)9.
+       01  LINES-DISP     PIC Z(6)9.
+       01  PEROP-DISP     PIC Z(10)9.9(3).
+       01  PEROP-VALUE    PIC 9(11)V9(3) COMP-3.
+
+       PROCEDURE DIVISION.
+       Main-Report.
+           OPEN INPUT ENERGY-LOG-IN
+           IF REP-FS NOT = "00"
+               DISPLAY "energy_report: ERROR - could not open "
+                   "energy.log (status " REP-FS ")"
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL REP-AT-END
+               READ ENERGY-LOG-IN
+                   AT END
+                       SET REP-AT-END TO TRUE
+                   NOT AT END
+                       PERFORM Process-Line
+               END-READ
+           END-PERFORM
+
+           CLOSE ENERGY-LOG-IN
+
+           IF PROG-COUNT = 0
+               DISPLAY "energy_report: no data found in energy.log"
+           ELSE
+               PERFORM Rank-Programs
+               PERFORM Display-Report
+           END-IF
+
+           STOP RUN.
+
+       Process-Line.
+      *> energy.log lines written before req 030/036 have no SYSPATH/
+      *> CPU/PKGID/MIGRATED/WORKLOAD fields, so every target is
+      *> cleared first rather than carrying over a prior line's value
+      *> when UNSTRING finds fewer comma-delimited tokens than
+      *> targets.
+           MOVE SPACES TO F-RUNID F-CPPAIR F-DOMAIN F-DELTA
+               F-TIMESTAMP F-ELAPSED F-PROGNAME F-SYSPATH F-CPU
+               F-PKGID F-MIGRATED F-WORKLOAD
+           UNSTRING REP-RECORD DELIMITED BY ","
+               INTO F-RUNID F-CPPAIR F-DOMAIN F-DELTA
+                    F-TIMESTAMP F-ELAPSED F-PROGNAME
+                    F-SYSPATH F-CPU F-PKGID F-MIGRATED F-WORKLOAD
+           END-UNSTRING
+
+           MOVE FUNCTION TRIM(F-PROGNAME) TO WS-LOOKUP-NAME
+           IF WS-LOOKUP-NAME = SPACES
+               MOVE "UNKNOWN" TO WS-LOOKUP-NAME
+           END-IF
+
+           PERFORM Find-Or-Add-Prog
+
+           IF WS-FOUND NOT = 2
+               COMPUTE DELTA-NUM = FUNCTION NUMVAL(
+                   FUNCTION TRIM(F-DELTA))
+               ADD DELTA-NUM TO PROG-TOTAL(PROG-IDX)
+               ADD 1 TO PROG-LINES(PROG-IDX)
+
+      *> req 036: a workload figure is only trustworthy as a divisor
+      *> when it parses as a positive number - "N/A" (pre-req-036
+      *> logs, or a program that still hasn't been updated) and a
+      *> literal "0" are both left as PROG-HAS-WORKLOAD = 'N'.
+               IF FUNCTION TRIM(F-WORKLOAD) NOT = SPACES
+                       AND FUNCTION TRIM(F-WORKLOAD) NOT = "N/A"
+                       AND FUNCTION TEST-NUMVAL(
+                           FUNCTION TRIM(F-WORKLOAD)) = 0
+                   COMPUTE WORKLOAD-NUM = FUNCTION NUMVAL(
+                       FUNCTION TRIM(F-WORKLOAD))
+                   IF WORKLOAD-NUM > 0
+                       MOVE WORKLOAD-NUM TO PROG-WORKLOAD(PROG-IDX)
+                       SET PROG-WORKLOAD-KNOWN(PROG-IDX) TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       Find-Or-Add-Prog.
+      *> WS-FOUND: 0 = not yet found/added this pass, 1 = found (or
+      *> newly added) and usable at PROG-IDX, 2 = table is full and
+      *> this program name was dropped.
+      *>
+      *> PERFORM VARYING tests its UNTIL condition, THEN runs the
+      *> body, THEN increments - so exiting on "OR WS-FOUND = 1" right
+      *> after the body sets it leaves PROG-IDX one past the matched
+      *> row. WS-MATCH-IDX captures the real row index at match time
+      *> so it can be restored after the loop.
+           MOVE 0 TO WS-FOUND
+           PERFORM VARYING PROG-IDX FROM 1 BY 1
+               UNTIL PROG-IDX > PROG-COUNT OR WS-FOUND = 1
+               IF PROG-NAME(PROG-IDX) = WS-LOOKUP-NAME
+                   MOVE 1 TO WS-FOUND
+                   MOVE PROG-IDX TO WS-MATCH-IDX
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND = 1
+               SET PROG-IDX TO WS-MATCH-IDX
+           END-IF
+
+           IF WS-FOUND = 0
+               IF PROG-COUNT >= MAX-PROGS
+                   DISPLAY "energy_report: WARNING - program table "
+                       "full (" MAX-PROGS "), dropping data for "
+                       FUNCTION TRIM(WS-LOOKUP-NAME)
+                   MOVE 2 TO WS-FOUND
+               ELSE
+                   ADD 1 TO PROG-COUNT
+                   SET PROG-IDX TO PROG-COUNT
+                   MOVE WS-LOOKUP-NAME TO PROG-NAME(PROG-IDX)
+                   MOVE 0 TO PROG-TOTAL(PROG-IDX)
+                   MOVE 0 TO PROG-LINES(PROG-IDX)
+                   MOVE 1 TO WS-FOUND
+               END-IF
+           END-IF
+           .
+
+       Rank-Programs.
+      *> Simple descending bubble sort of the (at most MAX-PROGS-entry)
+      *> accumulator table by total energy - same algorithm the suite
+      *> already benchmarks elsewhere, here just sorting a handful of
+      *> rows for display.
+           PERFORM WITH TEST AFTER UNTIL SORT-DID-NOT-CHANGE
+               SET SORT-DID-NOT-CHANGE TO TRUE
+               PERFORM VARYING PROG-IDX FROM 1 BY 1
+                   UNTIL PROG-IDX > PROG-COUNT - 1
+                   SET SWAP-IDX TO PROG-IDX
+                   ADD 1 TO SWAP-IDX
+                   IF PROG-TOTAL(PROG-IDX) < PROG-TOTAL(SWAP-IDX)
+                       MOVE PROG-NAME(PROG-IDX) TO TEMP-PROG-NAME
+                       MOVE PROG-TOTAL(PROG-IDX) TO TEMP-PROG-TOTAL
+                       MOVE PROG-LINES(PROG-IDX) TO TEMP-PROG-LINES
+                       MOVE PROG-WORKLOAD(PROG-IDX)
+                           TO TEMP-PROG-WORKLOAD
+                       MOVE PROG-HAS-WORKLOAD(PROG-IDX)
+                           TO TEMP-PROG-HAS-WORKLOAD
+                       MOVE PROG-NAME(SWAP-IDX) TO PROG-NAME(PROG-IDX)
+                       MOVE PROG-TOTAL(SWAP-IDX)
+                           TO PROG-TOTAL(PROG-IDX)
+                       MOVE PROG-LINES(SWAP-IDX)
+                           TO PROG-LINES(PROG-IDX)
+                       MOVE PROG-WORKLOAD(SWAP-IDX)
+                           TO PROG-WORKLOAD(PROG-IDX)
+                       MOVE PROG-HAS-WORKLOAD(SWAP-IDX)
+                           TO PROG-HAS-WORKLOAD(PROG-IDX)
+                       MOVE TEMP-PROG-NAME TO PROG-NAME(SWAP-IDX)
+                       MOVE TEMP-PROG-TOTAL TO PROG-TOTAL(SWAP-IDX)
+                       MOVE TEMP-PROG-LINES TO PROG-LINES(SWAP-IDX)
+                       MOVE TEMP-PROG-WORKLOAD
+                           TO PROG-WORKLOAD(SWAP-IDX)
+                       MOVE TEMP-PROG-HAS-WORKLOAD
+                           TO PROG-HAS-WORKLOAD(SWAP-IDX)
+                       SET SORT-DID-CHANGE TO TRUE
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           .
+
+       Display-Report.
+           DISPLAY "=========================================="
+               "=========================="
+           DISPLAY "Cross-benchmark energy report (energy.log)"
+           DISPLAY "Rank Program               Total Energy(uJ)"
+               "   Checkpoints   uJ/op"
+           PERFORM VARYING PROG-IDX FROM 1 BY 1
+               UNTIL PROG-IDX > PROG-COUNT
+               MOVE PROG-IDX TO RANK-DISP
+               MOVE PROG-TOTAL(PROG-IDX) TO TOTAL-DISP
+               MOVE PROG-LINES(PROG-IDX) TO LINES-DISP
+
+      *> req 036: uJ-per-operation, using the most recently seen
+      *> COBJOULES_WORKLOAD_SIZE figure for this program as the
+      *> divisor - "N/A" when no run of this program has reported one.
+               IF PROG-WORKLOAD-KNOWN(PROG-IDX)
+                   COMPUTE PEROP-VALUE ROUNDED =
+                       PROG-TOTAL(PROG-IDX) / PROG-WORKLOAD(PROG-IDX)
+                   MOVE PEROP-VALUE TO PEROP-DISP
+                   DISPLAY RANK-DISP "   " PROG-NAME(PROG-IDX) " "
+                       FUNCTION TRIM(TOTAL-DISP) "   "
+                       FUNCTION TRIM(LINES-DISP) "   "
+                       FUNCTION TRIM(PEROP-DISP)
+               ELSE
+                   DISPLAY RANK-DISP "   " PROG-NAME(PROG-IDX) " "
+                       FUNCTION TRIM(TOTAL-DISP) "   "
+                       FUNCTION TRIM(LINES-DISP) "   N/A"
+               END-IF
+           END-PERFORM
+           DISPLAY "(uJ/op divides total logged energy by the most "
+               "recently reported workload size for that program; "
+               "N/A where no run reported one)"
+           .
+
+       END PROGRAM energy-report.
