@@ -0,0 +1,229 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. energy-export.
+       AUTHOR. Shiva9361.
+
+      *> Machine-ingestible export of energy.log (req 025): reads back
+      *> whatever measure_energy has persisted (req 000, widened for
+      *> req 022's DOMAIN-SYSPATH field, then req 030's CPU/PKGID/
+      *> MIGRATED fields, then req 036's WORKLOAD field) and re-emits
+      *> it as either CSV
+      *> with a header row, or line-delimited JSON - one JSON object
+      *> per input line - so an external monitoring stack can ingest
+      *> this system's numbers the same way it ingests everything
+      *> else's, instead of DISPLAY text being the only output path.
+      *>
+      *> COBJOULES_EXPORT_FORMAT selects the format, same
+      *> ACCEPT-FROM-ENVIRONMENT idiom the rest of the suite uses:
+      *>   "CSV"    (default) -> energy-export.csv
+      *>   "NDJSON"           -> energy-export.ndjson
+      *> An unrecognized value falls back to CSV with a warning rather
+      *> than guessing.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENERGY-LOG-IN ASSIGN TO "energy.log"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS EXP-IN-FS.
+
+           SELECT EXPORT-OUT ASSIGN TO WS-EXPORT-FILE
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS EXP-OUT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENERGY-LOG-IN.
+      *> widened alongside measure_energy.cbl's LOG-RECORD for req
+      *> 030's trailing CPU/PKGID/MIGRATED fields, then req 036's
+      *> trailing WORKLOAD field.
+       01  EXP-IN-RECORD PIC X(280).
+
+       FD  EXPORT-OUT.
+       01  EXP-OUT-RECORD PIC X(400).
+
+       WORKING-STORAGE SECTION.
+       01  EXP-IN-FS     PIC XX.
+       01  EXP-OUT-FS    PIC XX.
+       01  EXP-EOF       PIC X VALUE 'N'.
+           88  EXP-AT-END     VALUE 'Y'.
+           88  EXP-NOT-AT-END VALUE 'N'.
+
+       01  WS-EXPORT-FORMAT PIC X(10) VALUE SPACES.
+       01  WS-EXPORT-FILE   PIC X(30) VALUE "energy-export.csv".
+       01  WS-NDJSON-MODE   PIC X VALUE 'N'.
+           88  NDJSON-SELECTED VALUE 'Y'.
+
+       01  F-RUNID       PIC X(21).
+       01  F-CPPAIR      PIC X(34).
+       01  F-DOMAIN      PIC X(24).
+       01  F-DELTA       PIC X(15).
+       01  F-TIMESTAMP   PIC X(21).
+       01  F-ELAPSED     PIC X(15).
+       01  F-PROGNAME    PIC X(20).
+       01  F-SYSPATH     PIC X(100).
+       01  F-CPU         PIC X(6).
+       01  F-PKGID       PIC X(6).
+       01  F-MIGRATED    PIC X(3).
+       01  F-WORKLOAD    PIC X(12).
+
+       01  WS-LINE-COUNT PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       Main-Export.
+           ACCEPT WS-EXPORT-FORMAT FROM ENVIRONMENT
+               "COBJOULES_EXPORT_FORMAT"
+
+           IF FUNCTION TRIM(WS-EXPORT-FORMAT) = "NDJSON"
+               SET NDJSON-SELECTED TO TRUE
+               MOVE "energy-export.ndjson" TO WS-EXPORT-FILE
+           ELSE
+               IF WS-EXPORT-FORMAT NOT = SPACES AND
+                       FUNCTION TRIM(WS-EXPORT-FORMAT) NOT = "CSV"
+                   DISPLAY "energy_export: WARNING - unrecognized "
+                       "COBJOULES_EXPORT_FORMAT '"
+                       FUNCTION TRIM(WS-EXPORT-FORMAT)
+                       "', defaulting to CSV"
+               END-IF
+           END-IF
+
+           OPEN INPUT ENERGY-LOG-IN
+           IF EXP-IN-FS NOT = "00"
+               DISPLAY "energy_export: ERROR - could not open "
+                   "energy.log (status " EXP-IN-FS ")"
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT EXPORT-OUT
+           IF EXP-OUT-FS NOT = "00"
+               DISPLAY "energy_export: ERROR - could not open "
+                   FUNCTION TRIM(WS-EXPORT-FILE)
+                   " (status " EXP-OUT-FS ")"
+               CLOSE ENERGY-LOG-IN
+               STOP RUN
+           END-IF
+
+           IF NOT NDJSON-SELECTED
+               PERFORM Write-Csv-Header
+           END-IF
+
+           PERFORM UNTIL EXP-AT-END
+               READ ENERGY-LOG-IN
+                   AT END
+                       SET EXP-AT-END TO TRUE
+                   NOT AT END
+                       PERFORM Process-Line
+               END-READ
+           END-PERFORM
+
+           CLOSE ENERGY-LOG-IN
+           CLOSE EXPORT-OUT
+
+           DISPLAY "energy_export: wrote " WS-LINE-COUNT
+               " record(s) to " FUNCTION TRIM(WS-EXPORT-FILE)
+
+           STOP RUN.
+
+       Process-Line.
+      *> energy.log lines written before req 030/036 have no SYSPATH/
+      *> CPU/PKGID/MIGRATED/WORKLOAD fields, so every target is
+      *> cleared first rather than carrying over a prior line's value
+      *> when UNSTRING finds fewer comma-delimited tokens than
+      *> targets.
+           MOVE SPACES TO F-RUNID F-CPPAIR F-DOMAIN F-DELTA
+               F-TIMESTAMP F-ELAPSED F-PROGNAME F-SYSPATH F-CPU
+               F-PKGID F-MIGRATED F-WORKLOAD
+           UNSTRING EXP-IN-RECORD DELIMITED BY ","
+               INTO F-RUNID F-CPPAIR F-DOMAIN F-DELTA
+                    F-TIMESTAMP F-ELAPSED F-PROGNAME F-SYSPATH
+                    F-CPU F-PKGID F-MIGRATED F-WORKLOAD
+           END-UNSTRING
+
+           IF NDJSON-SELECTED
+               PERFORM Write-Ndjson-Line
+           ELSE
+               PERFORM Write-Csv-Line
+           END-IF
+
+           ADD 1 TO WS-LINE-COUNT
+           .
+
+       Write-Csv-Header.
+           MOVE SPACES TO EXP-OUT-RECORD
+           STRING "run_id,cp_pair,domain,delta_uj,timestamp,"
+                  "elapsed_sec,program,syspath,cpu,pkgid,migrated,"
+                  "workload"
+                  DELIMITED BY SIZE
+               INTO EXP-OUT-RECORD
+           WRITE EXP-OUT-RECORD
+           .
+
+       Write-Csv-Line.
+      *> energy.log's fields are already comma-separated with no
+      *> embedded commas or quoting of their own, so re-stringing the
+      *> trimmed fields back out with commas reproduces the same CSV
+      *> shape - the export's only job here is the header row and a
+      *> stable, documented file name/location for the dashboard side.
+           MOVE SPACES TO EXP-OUT-RECORD
+           STRING FUNCTION TRIM(F-RUNID) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(F-CPPAIR) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(F-DOMAIN) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(F-DELTA) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(F-TIMESTAMP) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(F-ELAPSED) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(F-PROGNAME) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(F-SYSPATH) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(F-CPU) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(F-PKGID) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(F-MIGRATED) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(F-WORKLOAD) DELIMITED BY SIZE
+               INTO EXP-OUT-RECORD
+           WRITE EXP-OUT-RECORD
+           .
+
+       Write-Ndjson-Line.
+      *> delta_uj and elapsed_sec are emitted unquoted (numeric);
+      *> everything else is a string field. None of energy.log's
+      *> fields contain a literal quote or backslash today, so no
+      *> escaping beyond wrapping in quotes is needed.
+           MOVE SPACES TO EXP-OUT-RECORD
+           STRING '{"run_id":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(F-RUNID) DELIMITED BY SIZE
+                  '","cp_pair":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(F-CPPAIR) DELIMITED BY SIZE
+                  '","domain":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(F-DOMAIN) DELIMITED BY SIZE
+                  '","delta_uj":' DELIMITED BY SIZE
+                  FUNCTION TRIM(F-DELTA) DELIMITED BY SIZE
+                  ',"timestamp":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(F-TIMESTAMP) DELIMITED BY SIZE
+                  '","elapsed_sec":' DELIMITED BY SIZE
+                  FUNCTION TRIM(F-ELAPSED) DELIMITED BY SIZE
+                  ',"program":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(F-PROGNAME) DELIMITED BY SIZE
+                  '","syspath":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(F-SYSPATH) DELIMITED BY SIZE
+                  '","cpu":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(F-CPU) DELIMITED BY SIZE
+                  '","pkgid":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(F-PKGID) DELIMITED BY SIZE
+                  '","migrated":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(F-MIGRATED) DELIMITED BY SIZE
+                  '","workload":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(F-WORKLOAD) DELIMITED BY SIZE
+                  '"}' DELIMITED BY SIZE
+               INTO EXP-OUT-RECORD
+           WRITE EXP-OUT-RECORD
+           .
+
+       END PROGRAM energy-export.
