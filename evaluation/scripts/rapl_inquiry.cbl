@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rapl-domain-inquiry.
+       AUTHOR. Shiva9361.
+
+      *> Maintenance/inquiry screen (req 035): the only way to see what
+      *> domains (package, core, psys, dram) fetch_energy would find on
+      *> a box was to mentally trace FetchCore/FetchSubDomains or read
+      *> through a full measure_energy DISPLAY cycle's energy deltas.
+      *> This walks the same WS-PATH hierarchy by CALLing fetch_energy
+      *> itself - the same approach dump_energy.cbl (req 029) already
+      *> takes rather than re-implementing the walk a second time - and
+      *> presents just the domain names/sysfs paths on a SCREEN SECTION
+      *> inquiry screen, with no energy values or deltas, so a box can
+      *> be sanity-checked for RAPL support before scheduling a real
+      *> benchmark run on it.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  DOMAIN-DATA.
+           05  DOMAIN-COUNT          PIC 9(4) COMP.
+           05  DOMAIN-ENTRY OCCURS 256 TIMES
+                               INDEXED BY DOM-IDX.
+               COPY "energydom.cpy".
+
+       01  WS-SCREEN-LINE  PIC 9(3) VALUE 6.
+       01  WS-MAX-SCREEN-LINE PIC 9(3) VALUE 60.
+       01  WS-ROW-NAME     PIC X(40).
+       01  WS-ROW-SYSPATH  PIC X(100).
+       01  WS-COUNT-DISP   PIC Z(3)9.
+       01  WS-KEYPRESS     PIC X.
+
+       SCREEN SECTION.
+       01  INQ-HEADER.
+           05 BLANK SCREEN.
+           05 LINE 1  COL 1 VALUE "COBJOULES - RAPL Domain Inquiry".
+           05 LINE 2  COL 1 VALUE
+               "================================".
+           05 LINE 4  COL 1 VALUE "Domain".
+           05 LINE 4  COL 45 VALUE "Sysfs path".
+
+       01  INQ-ROW.
+           05 LINE WS-SCREEN-LINE COL 1  PIC X(40) FROM WS-ROW-NAME.
+           05 LINE WS-SCREEN-LINE COL 45 PIC X(100)
+                                         FROM WS-ROW-SYSPATH.
+
+       01  INQ-NONE.
+           05 LINE WS-SCREEN-LINE COL 1 VALUE
+               "No RAPL domains were found on this host.".
+
+       01  INQ-FOOTER.
+           05 LINE WS-SCREEN-LINE COL 1 PIC Z(3)9
+                                        FROM WS-COUNT-DISP.
+           05 COL PLUS 1 VALUE "domain(s) found. Press ENTER to exit.".
+           05 COL PLUS 2 PIC X TO WS-KEYPRESS.
+
+       PROCEDURE DIVISION.
+       Main-Inquiry.
+           CALL "fetch_energy" USING DOMAIN-DATA
+
+           DISPLAY INQ-HEADER
+
+           IF DOMAIN-COUNT = 0
+               DISPLAY INQ-NONE
+               ADD 1 TO WS-SCREEN-LINE
+           ELSE
+               PERFORM VARYING DOM-IDX FROM 1 BY 1
+                   UNTIL DOM-IDX > DOMAIN-COUNT
+                       OR WS-SCREEN-LINE > WS-MAX-SCREEN-LINE
+                   MOVE DOMAIN-NAME(DOM-IDX) TO WS-ROW-NAME
+                   MOVE DOMAIN-SYSPATH(DOM-IDX) TO WS-ROW-SYSPATH
+                   DISPLAY INQ-ROW
+                   ADD 1 TO WS-SCREEN-LINE
+               END-PERFORM
+           END-IF
+
+           ADD 1 TO WS-SCREEN-LINE
+           MOVE DOMAIN-COUNT TO WS-COUNT-DISP
+           ACCEPT INQ-FOOTER
+
+           STOP RUN.
+
+       END PROGRAM rapl-domain-inquiry.
