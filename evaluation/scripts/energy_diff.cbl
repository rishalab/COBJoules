@@ -0,0 +1,323 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. energy-diff.
+       AUTHOR. Shiva9361.
+
+      *> Run-to-run diff/regression report (req 023): reads back
+      *> energy.log (req 000) and compares two historical runs of the
+      *> same evaluation/scripts program - identified by their
+      *> COBJOULES_RUN_ID (req 009) - reporting the percentage energy
+      *> delta per domain between the "old" run and the "new" run.
+      *>
+      *> Inputs come via the same ACCEPT-FROM-ENVIRONMENT override
+      *> idiom the rest of the suite already uses (COBJOULES_RAPL_BASE,
+      *> NBODY_INPUT_FILE, BUBBLSRT_ITEM_COUNT, ...):
+      *>   COBJOULES_DIFF_PROGRAM  - program name to filter on (as
+      *>                             logged via COBJOULES_PROGRAM_NAME)
+      *>   COBJOULES_DIFF_OLD_RUN  - the baseline run's RUN-ID
+      *>   COBJOULES_DIFF_NEW_RUN  - the comparison run's RUN-ID
+      *> All three are required; if any is blank this program reports
+      *> the problem and stops rather than guessing.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENERGY-LOG-IN ASSIGN TO "energy.log"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS DIFF-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENERGY-LOG-IN.
+      *> matches energy_report.cbl's REP-RECORD width - both read the
+      *> same log and must stay wide enough for the longest line
+      *> measure_energy.cbl can write (req 036's LOG-RECORD width).
+       01  DIFF-RECORD PIC X(280).
+
+       WORKING-STORAGE SECTION.
+       01  DIFF-FS       PIC XX.
+       01  DIFF-EOF      PIC X VALUE 'N'.
+           88  DIFF-AT-END     VALUE 'Y'.
+           88  DIFF-NOT-AT-END VALUE 'N'.
+
+       01  WS-PROG-FILTER PIC X(20) VALUE SPACES.
+       01  WS-OLD-RUN     PIC X(20) VALUE SPACES.
+       01  WS-NEW-RUN     PIC X(20) VALUE SPACES.
+
+       01  F-RUNID       PIC X(21).
+       01  F-CPPAIR      PIC X(34).
+       01  F-DOMAIN      PIC X(24).
+       01  F-DELTA       PIC X(15).
+       01  F-TIMESTAMP   PIC X(21).
+       01  F-ELAPSED     PIC X(15).
+       01  F-PROGNAME    PIC X(20).
+
+       01  WS-LOOKUP-RUNID  PIC X(20).
+       01  WS-LOOKUP-PROG   PIC X(20).
+       01  WS-LOOKUP-DOMAIN PIC X(24).
+       01  WS-RUN-SIDE      PIC 9(1).
+           88  WS-IS-OLD-RUN  VALUE 1.
+           88  WS-IS-NEW-RUN  VALUE 2.
+       01  WS-FOUND         PIC 9(1).
+       01  WS-MATCH-IDX     PIC 9(2).
+       01  DELTA-NUM        PIC 9(15).
+
+       01  MAX-DOMS       PIC 9(2) VALUE 30.
+
+       01  OLD-DOM-COUNT  PIC 9(2) VALUE 0.
+       01  OLD-DOM-TABLE.
+           05  OLD-DOM-ENTRY OCCURS 30 TIMES INDEXED BY OLD-IDX.
+               10  OLD-DOM-NAME  PIC X(24).
+               10  OLD-DOM-TOTAL PIC 9(15).
+
+       01  NEW-DOM-COUNT  PIC 9(2) VALUE 0.
+       01  NEW-DOM-TABLE.
+           05  NEW-DOM-ENTRY OCCURS 30 TIMES INDEXED BY NEW-IDX.
+               10  NEW-DOM-NAME  PIC X(24).
+               10  NEW-DOM-TOTAL PIC 9(15).
+
+      *> merged list of every domain seen in either run, so domains
+      *> present in only one run still get a row in the report instead
+      *> of being silently dropped.
+       01  ALL-DOM-COUNT  PIC 9(2) VALUE 0.
+       01  ALL-DOM-TABLE.
+           05  ALL-DOM-ENTRY OCCURS 30 TIMES INDEXED BY ALL-IDX.
+               10  ALL-DOM-NAME  PIC X(24).
+
+       01  WS-OLD-TOTAL   PIC 9(15).
+       01  WS-NEW-TOTAL   PIC 9(15).
+       01  WS-PCT-DELTA   PIC S9(7)V9(2) COMP-3.
+       01  WS-PCT-DISP    PIC -(5)9.99.
+       01  OLD-TOTAL-DISP PIC Z(14)9.
+       01  NEW-TOTAL-DISP PIC Z(14)9.
+
+       PROCEDURE DIVISION.
+       Main-Diff.
+           ACCEPT WS-PROG-FILTER FROM ENVIRONMENT
+               "COBJOULES_DIFF_PROGRAM"
+           ACCEPT WS-OLD-RUN FROM ENVIRONMENT "COBJOULES_DIFF_OLD_RUN"
+           ACCEPT WS-NEW-RUN FROM ENVIRONMENT "COBJOULES_DIFF_NEW_RUN"
+
+           IF WS-PROG-FILTER = SPACES OR WS-OLD-RUN = SPACES
+                   OR WS-NEW-RUN = SPACES
+               DISPLAY "energy_diff: ERROR - set "
+                   "COBJOULES_DIFF_PROGRAM, COBJOULES_DIFF_OLD_RUN "
+                   "and COBJOULES_DIFF_NEW_RUN before running this "
+                   "report"
+               STOP RUN
+           END-IF
+
+           OPEN INPUT ENERGY-LOG-IN
+           IF DIFF-FS NOT = "00"
+               DISPLAY "energy_diff: ERROR - could not open "
+                   "energy.log (status " DIFF-FS ")"
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL DIFF-AT-END
+               READ ENERGY-LOG-IN
+                   AT END
+                       SET DIFF-AT-END TO TRUE
+                   NOT AT END
+                       PERFORM Process-Line THRU Process-Line-Exit
+               END-READ
+           END-PERFORM
+
+           CLOSE ENERGY-LOG-IN
+
+           IF OLD-DOM-COUNT = 0 AND NEW-DOM-COUNT = 0
+               DISPLAY "energy_diff: no matching data found for "
+                   "program " FUNCTION TRIM(WS-PROG-FILTER)
+                   " with run IDs " FUNCTION TRIM(WS-OLD-RUN)
+                   " / " FUNCTION TRIM(WS-NEW-RUN)
+           ELSE
+               PERFORM Display-Report
+           END-IF
+
+           STOP RUN.
+
+       Process-Line.
+      *> energy.log lines written before req 030/036 have fewer
+      *> comma-delimited fields than this UNSTRING targets, so clear
+      *> every target first rather than carrying over a prior line's
+      *> value.
+           MOVE SPACES TO F-RUNID F-CPPAIR F-DOMAIN F-DELTA
+               F-TIMESTAMP F-ELAPSED F-PROGNAME
+           UNSTRING DIFF-RECORD DELIMITED BY ","
+               INTO F-RUNID F-CPPAIR F-DOMAIN F-DELTA
+                    F-TIMESTAMP F-ELAPSED F-PROGNAME
+           END-UNSTRING
+
+           MOVE FUNCTION TRIM(F-PROGNAME) TO WS-LOOKUP-PROG
+           IF WS-LOOKUP-PROG NOT = FUNCTION TRIM(WS-PROG-FILTER)
+               GO TO Process-Line-Exit
+           END-IF
+
+           MOVE FUNCTION TRIM(F-RUNID) TO WS-LOOKUP-RUNID
+           IF WS-LOOKUP-RUNID = FUNCTION TRIM(WS-OLD-RUN)
+               MOVE 1 TO WS-RUN-SIDE
+           ELSE
+               IF WS-LOOKUP-RUNID = FUNCTION TRIM(WS-NEW-RUN)
+                   MOVE 2 TO WS-RUN-SIDE
+               ELSE
+                   GO TO Process-Line-Exit
+               END-IF
+           END-IF
+
+           MOVE FUNCTION TRIM(F-DOMAIN) TO WS-LOOKUP-DOMAIN
+           COMPUTE DELTA-NUM = FUNCTION NUMVAL(FUNCTION TRIM(F-DELTA))
+
+           PERFORM Find-Or-Add-All-Dom
+
+           IF WS-IS-OLD-RUN
+               PERFORM Find-Or-Add-Old-Dom
+               IF WS-FOUND NOT = 2
+                   ADD DELTA-NUM TO OLD-DOM-TOTAL(OLD-IDX)
+               END-IF
+           ELSE
+               PERFORM Find-Or-Add-New-Dom
+               IF WS-FOUND NOT = 2
+                   ADD DELTA-NUM TO NEW-DOM-TOTAL(NEW-IDX)
+               END-IF
+           END-IF
+           .
+       Process-Line-Exit.
+           EXIT.
+
+       Find-Or-Add-Old-Dom.
+      *> same find-or-add-by-name pattern as energy_report.cbl's
+      *> Find-Or-Add-Prog, here keyed on domain name within the old
+      *> run's accumulator table.
+           MOVE 0 TO WS-FOUND
+           PERFORM VARYING OLD-IDX FROM 1 BY 1
+               UNTIL OLD-IDX > OLD-DOM-COUNT OR WS-FOUND = 1
+               IF OLD-DOM-NAME(OLD-IDX) = WS-LOOKUP-DOMAIN
+                   MOVE 1 TO WS-FOUND
+                   MOVE OLD-IDX TO WS-MATCH-IDX
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND = 1
+               SET OLD-IDX TO WS-MATCH-IDX
+           END-IF
+
+           IF WS-FOUND = 0
+               IF OLD-DOM-COUNT >= MAX-DOMS
+                   DISPLAY "energy_diff: WARNING - old-run domain "
+                       "table full (" MAX-DOMS "), dropping data for "
+                       FUNCTION TRIM(WS-LOOKUP-DOMAIN)
+                   MOVE 2 TO WS-FOUND
+               ELSE
+                   ADD 1 TO OLD-DOM-COUNT
+                   SET OLD-IDX TO OLD-DOM-COUNT
+                   MOVE WS-LOOKUP-DOMAIN TO OLD-DOM-NAME(OLD-IDX)
+                   MOVE 0 TO OLD-DOM-TOTAL(OLD-IDX)
+                   MOVE 1 TO WS-FOUND
+               END-IF
+           END-IF
+           .
+
+       Find-Or-Add-New-Dom.
+           MOVE 0 TO WS-FOUND
+           PERFORM VARYING NEW-IDX FROM 1 BY 1
+               UNTIL NEW-IDX > NEW-DOM-COUNT OR WS-FOUND = 1
+               IF NEW-DOM-NAME(NEW-IDX) = WS-LOOKUP-DOMAIN
+                   MOVE 1 TO WS-FOUND
+                   MOVE NEW-IDX TO WS-MATCH-IDX
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND = 1
+               SET NEW-IDX TO WS-MATCH-IDX
+           END-IF
+
+           IF WS-FOUND = 0
+               IF NEW-DOM-COUNT >= MAX-DOMS
+                   DISPLAY "energy_diff: WARNING - new-run domain "
+                       "table full (" MAX-DOMS "), dropping data for "
+                       FUNCTION TRIM(WS-LOOKUP-DOMAIN)
+                   MOVE 2 TO WS-FOUND
+               ELSE
+                   ADD 1 TO NEW-DOM-COUNT
+                   SET NEW-IDX TO NEW-DOM-COUNT
+                   MOVE WS-LOOKUP-DOMAIN TO NEW-DOM-NAME(NEW-IDX)
+                   MOVE 0 TO NEW-DOM-TOTAL(NEW-IDX)
+                   MOVE 1 TO WS-FOUND
+               END-IF
+           END-IF
+           .
+
+       Find-Or-Add-All-Dom.
+           MOVE 0 TO WS-FOUND
+           PERFORM VARYING ALL-IDX FROM 1 BY 1
+               UNTIL ALL-IDX > ALL-DOM-COUNT OR WS-FOUND = 1
+               IF ALL-DOM-NAME(ALL-IDX) = WS-LOOKUP-DOMAIN
+                   MOVE 1 TO WS-FOUND
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND = 0
+               IF ALL-DOM-COUNT >= MAX-DOMS
+                   CONTINUE
+               ELSE
+                   ADD 1 TO ALL-DOM-COUNT
+                   SET ALL-IDX TO ALL-DOM-COUNT
+                   MOVE WS-LOOKUP-DOMAIN TO ALL-DOM-NAME(ALL-IDX)
+               END-IF
+           END-IF
+           .
+
+       Display-Report.
+           DISPLAY "=========================================="
+               "=========================="
+           DISPLAY "Run-to-run energy diff - program "
+               FUNCTION TRIM(WS-PROG-FILTER)
+           DISPLAY "Old run: " FUNCTION TRIM(WS-OLD-RUN)
+           DISPLAY "New run: " FUNCTION TRIM(WS-NEW-RUN)
+           DISPLAY "Domain                   Old(uJ)         "
+               "New(uJ)          Pct Change"
+           PERFORM VARYING ALL-IDX FROM 1 BY 1
+               UNTIL ALL-IDX > ALL-DOM-COUNT
+               PERFORM Lookup-Old-Total
+               PERFORM Lookup-New-Total
+               MOVE WS-OLD-TOTAL TO OLD-TOTAL-DISP
+               MOVE WS-NEW-TOTAL TO NEW-TOTAL-DISP
+
+               IF WS-OLD-TOTAL = 0
+                   DISPLAY ALL-DOM-NAME(ALL-IDX) " "
+                       FUNCTION TRIM(OLD-TOTAL-DISP) "   "
+                       FUNCTION TRIM(NEW-TOTAL-DISP) "   "
+                       "n/a (no baseline reading)"
+               ELSE
+                   COMPUTE WS-PCT-DELTA ROUNDED =
+                       ((WS-NEW-TOTAL - WS-OLD-TOTAL) * 100)
+                           / WS-OLD-TOTAL
+                   MOVE WS-PCT-DELTA TO WS-PCT-DISP
+                   DISPLAY ALL-DOM-NAME(ALL-IDX) " "
+                       FUNCTION TRIM(OLD-TOTAL-DISP) "   "
+                       FUNCTION TRIM(NEW-TOTAL-DISP) "   "
+                       FUNCTION TRIM(WS-PCT-DISP) "%"
+               END-IF
+           END-PERFORM
+           .
+
+       Lookup-Old-Total.
+           MOVE 0 TO WS-OLD-TOTAL
+           PERFORM VARYING OLD-IDX FROM 1 BY 1
+               UNTIL OLD-IDX > OLD-DOM-COUNT
+               IF OLD-DOM-NAME(OLD-IDX) = ALL-DOM-NAME(ALL-IDX)
+                   MOVE OLD-DOM-TOTAL(OLD-IDX) TO WS-OLD-TOTAL
+               END-IF
+           END-PERFORM
+           .
+
+       Lookup-New-Total.
+           MOVE 0 TO WS-NEW-TOTAL
+           PERFORM VARYING NEW-IDX FROM 1 BY 1
+               UNTIL NEW-IDX > NEW-DOM-COUNT
+               IF NEW-DOM-NAME(NEW-IDX) = ALL-DOM-NAME(ALL-IDX)
+                   MOVE NEW-DOM-TOTAL(NEW-IDX) TO WS-NEW-TOTAL
+               END-IF
+           END-PERFORM
+           .
+
+       END PROGRAM energy-diff.
