@@ -0,0 +1,20 @@
+      *> ENERGYDOM - shared RAPL domain-entry layout (req 005).
+      *> Included (at whatever level the enclosing OCCURS needs,
+      *> via COPY ... REPLACING ==10== BY ==nn==) by both fetch_energy
+      *> and measure_energy so the two record layouts cannot drift
+      *> apart the way the old hand-copied 01-level groups could.
+           10  DOMAIN-NAME       PIC X(24).
+           10  DOMAIN-VALUE      PIC 9(12) COMP.
+           10  DOMAIN-UOM        PIC X(3).
+      *> req 037 review fix: widened from 9(2) to 9(3) to match
+      *> fetch_energy's WS-CORE/WS-MAX-CORE (0-128) - a package index
+      *> past a gap in non-contiguous RAPL numbering can reach 100+,
+      *> which silently truncated (105 -> 05) at the old width.
+           10  DOMAIN-PKGID      PIC 9(3) COMP.
+           10  DOMAIN-MAXRANGE   PIC 9(12) COMP.
+      *> req 022: the sysfs energy_uj file this entry's DOMAIN-VALUE
+      *> was actually read from, kept alongside the reading for audit
+      *> trails - COBJOULES_RAPL_BASE overrides plus any future
+      *> topology changes (req 037) mean the same domain name doesn't
+      *> always map back to the same path.
+           10  DOMAIN-SYSPATH    PIC X(100).
